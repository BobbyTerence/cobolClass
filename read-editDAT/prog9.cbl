@@ -21,6 +21,19 @@
         RECORD KEY is polnum.
 
        select polReport assign to printer.
+
+      **** exception log for polnamei.dat records with no matching **
+      **** record in polfile.dat ****
+       select excRep assign to 'prog9.exc'
+        organization is line sequential.
+
+      **** renewal notice report for policies expiring soon ****
+       select renewRep assign to 'prog9.ren'
+        organization is line sequential.
+
+      **** policyholder mailing-address extract ****
+       select mailFile assign to 'prog9.mail'
+        organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
 
@@ -37,7 +50,9 @@
                03 phone     pic x(10).
                03 ssn       pic x(9).
 
-      **** POLICY FILE ****
+      **** POLICY FILE - layout must match final.cbl's polFileRec byte
+      **** for byte, since both programs read/write the same physical
+      **** polfile.dat ****
        fd polFile.
            01 polFileRec.
                03 polNum           pic x(6).
@@ -46,15 +61,29 @@
                03 polDate-yr-in    pic xxxx.
                03 pol-amount-in    pic 9(8).
                03 prem-in          pic 9(4)v99.
+               03 fill             pic xx.
                03 agent-in         pic x(5).
                03 term-date        pic 9(8).
                03 polType          pic x(3).
-               03      pic xx.
+               03 polField-in      pic x(2) VALUE "AC".
+               03 polCanDate-in    pic 9(8) VALUE ZEROES.
 
       **** PRINTER File ****
        fd polReport.
            01 printRep pic x(132).
 
+      **** excRep section ****
+       fd excRep.
+           01 excRec pic x(80).
+
+      **** renewRep section ****
+       fd renewRep.
+           01 renewRec pic x(80).
+
+      **** mailFile section ****
+       fd mailFile.
+           01 mailRec pic x(132).
+
        WORKING-STORAGE SECTION.
       **** Line/Page Count ****
        01 lnCnt pic 99.
@@ -98,6 +127,8 @@
            10      pic x(11) VALUE "Policy Date".
            10      pic x(8).
            10      pic x(7) VALUE "Premium".
+           10      pic x(4).
+           10      pic x(3) VALUE "SSN".
 
        01 detailLine.
            03      pic x(3).
@@ -114,6 +145,8 @@
            03 polDate-year pic 9(4).
            03      pic x(6).
            03 prem-out pic ZZZ,ZZ9.99.
+           03      pic x(4).
+           03 ssn-out pic x(11).
 
       **** Month Table ****
        01 MONTHS VALUE
@@ -125,6 +158,58 @@
            03      pic x(17) VALUE "Total Amount: ".
            03 tot-out pic zz,zzz,zz9.99.
 
+      **** Exception log for unmatched polnamei.dat records ****
+       01 excLine.
+           03      pic x(9) VALUE "Policy # ".
+           03 exc-polNum pic x(6).
+           03      pic x(38) VALUE
+               " has no matching record in polfile.dat".
+
+       01 excCount pic 9(5) VALUE ZEROES.
+
+      **** Renewal / expiring-policy notice ****
+       01 sysdate8 pic 9(8).
+       01 termDate8 pic 9(8).
+       01 daysToExpire pic s9(9).
+
+       01 renewHead pic x(63) VALUE
+       "Policy    First Name      Last Name       Expires   Days Left".
+
+       01 renewLine.
+           03 rn-polNum pic x(6).
+           03      pic x(4).
+           03 rn-fName pic x(15).
+           03      pic x(1).
+           03 rn-lName pic x(15).
+           03      pic x(1).
+           03 rn-expDate pic 99/99/9(4).
+           03      pic x(3).
+           03 rn-days pic ZZ9.
+
+       01 renewCount pic 9(5) VALUE ZEROES.
+
+      **** Policyholder mailing extract ****
+       01 mailHeader pic x(80) VALUE
+           "PolNum,FirstName,LastName,Address,City,State,Zip".
+
+       01 mailLine.
+           03 ml-polNum pic x(6).
+           03      pic x VALUE ",".
+           03 ml-fName pic x(15).
+           03      pic x VALUE ",".
+           03 ml-lName pic x(15).
+           03      pic x VALUE ",".
+           03 ml-addy pic x(30).
+           03      pic x VALUE ",".
+           03 ml-city pic x(15).
+           03      pic x VALUE ",".
+           03 ml-state pic x(2).
+           03      pic x VALUE ",".
+           03 ml-zip pic x(9).
+
+      **** SSN masking - only the last 4 digits are ever shown ****
+       01 maskedSSN pic x(11) VALUE "XXXXX".
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INITPROJ.
@@ -135,7 +220,11 @@
            OPEN INPUT polName
            OPEN INPUT polFile
            OPEN OUTPUT polReport
+           OPEN OUTPUT excRep
+           OPEN OUTPUT renewRep
+           OPEN OUTPUT mailFile
            ACCEPT wsdate FROM DATE
+           ACCEPT sysdate8 FROM DATE YYYYMMDD
            MOVE mm to mm-out
            MOVE yy to yy-out
            MOVE dd to dd-out
@@ -144,6 +233,12 @@
            WRITE printRep FROM header1 AFTER ADVANCING 3 LINES.
            WRITE printRep FROM header2 AFTER ADVANCING 2 LINES.
 
+           MOVE renewHead to renewRec
+           WRITE renewRec
+
+           MOVE mailHeader to mailRec
+           WRITE mailRec.
+
        READFILE.
            PERFORM UNTIL endRead = "Y"
                READ polName AT END MOVE "Y" to endRead
@@ -157,7 +252,10 @@
            MOVE polNum-in to polNum.
            READ polFile
                INVALID KEY
-                   continue
+                   MOVE polNum-in to exc-polNum
+                   MOVE excLine to excRec
+                   WRITE excRec
+                   ADD 1 to excCount
                NOT INVALID KEY
                    PERFORM MOVE-VAL
            END-READ.
@@ -171,14 +269,59 @@
            MOVE MONTH(polDate-mon-in) to polDate-mon
            MOVE polDate-yr-in to polDate-year
            MOVE polDate-day-in to polDate-day
-           ADD prem-in to grandTotal
            MOVE prem-in to prem-out
+           PERFORM MASK-SSN
            WRITE printRep FROM detailLine
            AFTER ADVANCING 1 LINE
            ADD 1 to lnCnt
       **** Check to add a page if lnCnt > 50 ****
            IF lnCnt > 50
                PERFORM ADDHEAD
+           END-IF
+
+      **** Cancelled policies are still listed above but don't count  ****
+      **** toward the report total, get a renewal notice, or go out on *
+      *    the mailing extract, same as recByAgentOG's agent totals      *
+           IF polField-in NOT = "CN"
+               ADD prem-in to grandTotal
+
+               PERFORM CHECK-RENEWAL
+
+               MOVE polNum-in to ml-polNum
+               MOVE fName-in to ml-fName
+               MOVE lName-in to ml-lName
+               MOVE addy to ml-addy
+               MOVE city to ml-city
+               MOVE state to ml-state
+               MOVE zip to ml-zip
+               WRITE mailRec FROM mailLine
+           END-IF.
+
+      **** Only the last 4 digits of the SSN ever appear in output ****
+       MASK-SSN.
+           MOVE "XXX-XX-" to maskedSSN
+           MOVE ssn(6:4) to maskedSSN(8:4)
+           MOVE maskedSSN to ssn-out.
+
+      **** Flag policies expiring in the next 30/60/90 days ****
+      **** term-date is stored MMDDYYYY (same convention as final.cbl's
+      **** polTerm-ed/polDate-up) - rearrange to YYYYMMDD before handing
+      **** it to FUNCTION INTEGER-OF-DATE, which requires CCYYMMDD ****
+       CHECK-RENEWAL.
+           MOVE term-date(5:4) to termDate8(1:4)
+           MOVE term-date(1:2) to termDate8(5:2)
+           MOVE term-date(3:2) to termDate8(7:2)
+           COMPUTE daysToExpire =
+               FUNCTION INTEGER-OF-DATE(termDate8)
+               - FUNCTION INTEGER-OF-DATE(sysdate8)
+           IF daysToExpire >= 0 AND daysToExpire <= 90
+               MOVE polNum to rn-polNum
+               MOVE fName-in to rn-fName
+               MOVE lName-in to rn-lName
+               MOVE term-date to rn-expDate
+               MOVE daysToExpire to rn-days
+               WRITE renewRec FROM renewLine
+               ADD 1 to renewCount
            END-IF.
 
        ADDHEAD.
@@ -191,7 +334,20 @@
        CLOSEPROJ.
            MOVE grandTotal to tot-out
            WRITE printRep FROM totalLine AFTER ADVANCING 2 LINES
-           CLOSE polName polFile polReport
+
+           IF excCount > ZEROES
+               DISPLAY excCount
+                   " polnamei.dat record(s) had no polfile.dat match"
+                   " - see prog9.exc"
+           END-IF
+
+           IF renewCount > ZEROES
+               DISPLAY renewCount
+                   " polic(y/ies) expiring within 90 days"
+                   " - see prog9.ren"
+           END-IF
+
+           CLOSE polName polFile polReport excRep renewRep mailFile
            STOP RUN.
 
        END PROGRAM Proj8.
