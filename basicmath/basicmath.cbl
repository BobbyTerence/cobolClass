@@ -6,26 +6,68 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAT-LAB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **** Calculation audit log - one line per operation performed ****
+           select auditLog assign to 'mathlog.txt'
+               organization is line sequential.
+
        DATA DIVISION.
        FILE SECTION.
+           fd auditLog.
+           01 auditRec pic x(80).
+
        WORKING-STORAGE SECTION.
-       01 num1 pic SZ(3)9.
-       01 num2 pic SZ(3)9.
+      **** Widened to match memValue's range/scale - num1 used to be
+      **** S9(3) (integer only), so chaining memValue back in as the
+      **** first number silently lost its fractional part and any
+      **** magnitude of 1000 or more ****
+       01 num1 pic S9(5)v99.
+       01 num2 pic S9(5)v99.
        01 operation pic 99.
-       01 result pic SZ(5)9v99.
+       01 result pic S9(5)v99.
+
+      **** Running memory value, chained across operations ****
+       01 memValue pic S9(5)v99 VALUE ZEROES.
+       01 memChoice pic x.
+
+      **** Set by 600-exp when the exponent result overflows result ****
+       01 expError pic x VALUE "N".
+
+      **** Audit log line ****
+       01 auditLine.
+           03 al-num1 pic ----9.99.
+           03      pic x(4) VALUE " op ".
+           03 al-opSym pic x(3).
+           03      pic x(4) VALUE SPACES.
+           03 al-num2 pic ----9.99.
+           03      pic x(3) VALUE " = ".
+           03 al-result pic ----9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      **** EXTEND (not OUTPUT) so the audit trail survives across runs,
+      **** matching final.cbl's auditFile convention ****
+            OPEN EXTEND auditLog
             DISPLAY "You will be asked to enter Three Numbers."
             DISPLAY "The first two numbers will be the values that are"
             DISPLAY "operated on."
             DISPLAY "Enter 99 to quit."
             PERFORM UNTIL operation = 99
-                DISPLAY "Enter first number: "
-                ACCEPT num1
+                DISPLAY "Use memory value (" memValue ") as first"
+                    " number? (Y/N): "
+                ACCEPT memChoice
+                IF memChoice = "Y" OR memChoice = "y"
+                    MOVE memValue to num1
+                ELSE
+                    DISPLAY "Enter first number: "
+                    ACCEPT num1
+                END-IF
                 DISPLAY "Enter second number: "
                 ACCEPT num2
                 DISPLAY "Enter your Operation. 1(+), 2(-), 3(*),"
-                DISPLAY "4(/), 99(quit): "
+                DISPLAY "4(/), 5(exponent), 6(modulus), 99(quit): "
                 ACCEPT operation
 
                 EVALUATE operation
@@ -33,14 +75,17 @@
                        DISPLAY "Addition"
                        PERFORM 200-add
                        DISPLAY num1 " + " num2 " = " result
+                       PERFORM 700-log-and-remember
                     WHEN 2
                     DISPLAY "Subtraction"
                        PERFORM 300-sub
                        DISPLAY num2 " - " num1 " = " result
+                       PERFORM 700-log-and-remember
                     WHEN 3
                     DISPLAY "Multiplication"
                        PERFORM 400-mul
                        DISPLAY num1 " * " num2 " = " result
+                       PERFORM 700-log-and-remember
                     WHEN 4
                     DISPLAY "Division"
                        PERFORM 500-div
@@ -49,9 +94,32 @@
                            DISPLAY "Cannot divide by 0"
                            WHEN OTHER
                            DISPLAY num2 " / " num1 " = " result
+                           PERFORM 700-log-and-remember
                        END-EVALUATE
+                    WHEN 5
+                    DISPLAY "Exponent"
+                       PERFORM 600-exp
+                       IF expError NOT = "Y"
+                           DISPLAY num1 " ^ " num2 " = " result
+                           PERFORM 700-log-and-remember
+                       END-IF
+                    WHEN 6
+                    DISPLAY "Modulus"
+                       EVALUATE num1
+                           WHEN 0
+                           DISPLAY "Cannot divide by 0"
+                           WHEN OTHER
+                           PERFORM 650-mod
+                           DISPLAY num2 " MOD " num1 " = " result
+                           PERFORM 700-log-and-remember
+                       END-EVALUATE
+                    WHEN 99
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY "Invalid Operation, please try again."
                 END-EVALUATE
             END-PERFORM
+            CLOSE auditLog
             STOP RUN.
 
        200-add.
@@ -70,4 +138,54 @@
                WHEN OTHER
                    DIVIDE num1 INTO num2 GIVING result
                END-EVALUATE.
+
+       600-exp.
+               MOVE "N" to expError
+               COMPUTE result = num1 ** num2
+                   ON SIZE ERROR
+                       MOVE "Y" to expError
+                       DISPLAY "Error, exponent result too large to "
+                           "store"
+               END-COMPUTE.
+
+       650-mod.
+               COMPUTE result = FUNCTION MOD(num2, num1).
+
+      **** 700-log-and-remember writes an audit-log line for the
+      **** calculation just performed and chains the result into
+      **** memValue for the next operation ****
+      **** al-num1/al-num2 are logged in the same order the operation
+      **** actually used - subtraction/division/modulus compute and
+      **** display as num2 <op> num1, not num1 <op> num2 ****
+       700-log-and-remember.
+               MOVE result to al-result
+               EVALUATE operation
+                   WHEN 1
+                       MOVE num1 to al-num1
+                       MOVE num2 to al-num2
+                       MOVE "+" to al-opSym
+                   WHEN 2
+                       MOVE num2 to al-num1
+                       MOVE num1 to al-num2
+                       MOVE "-" to al-opSym
+                   WHEN 3
+                       MOVE num1 to al-num1
+                       MOVE num2 to al-num2
+                       MOVE "*" to al-opSym
+                   WHEN 4
+                       MOVE num2 to al-num1
+                       MOVE num1 to al-num2
+                       MOVE "/" to al-opSym
+                   WHEN 5
+                       MOVE num1 to al-num1
+                       MOVE num2 to al-num2
+                       MOVE "^" to al-opSym
+                   WHEN 6
+                       MOVE num2 to al-num1
+                       MOVE num1 to al-num2
+                       MOVE "MOD" to al-opSym
+               END-EVALUATE
+               WRITE auditRec FROM auditLine
+               MOVE result to memValue.
+
        END PROGRAM MAT-LAB.
