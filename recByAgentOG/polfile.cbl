@@ -12,12 +12,28 @@
                select polFile assign to 'polfile.txt'
                organization is sequential.
 
+      **** sortWork/sortedPol guarantee polFile is in ascending
+      **** polAg sequence before the control-break totals run, since
+      **** MOVE-VAL/ATot assume the input already arrives that way ****
+               select sortWork assign to 'sortwrk'.
+
+               select sortedPol assign to 'polfile.srt'
+               organization is sequential.
+
                select agentFile assign to 'agent.dat'
                organization is INDEXED
                access mode is RANDOM
                record key is agent-code.
 
                select polRep assign to printer.
+
+      **** exception log for policies whose agent code doesn't exist **
+               select excRep assign to 'polfile.exc'
+               organization is line sequential.
+
+      **** optional CSV extract, alongside the printed report ****
+               select csvFile assign to 'polfile.csv'
+               organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
       **** polFile section ****
@@ -30,18 +46,54 @@
                03 polAg pic x(5).
                03 termDate pic 9(8).
                03 polType pic x(3).
-               03 polField pic x(2) VALUE "NO".
+               03 polField pic x(2) VALUE "AC".
+
+      **** sort work file, keyed by agent so control breaks are valid **
+       SD sortWork.
+           01 sortWorkRec.
+               03 sw-polNum pic x(6).
+               03 sw-polDate pic 9(8).
+               03 sw-polAmt pic 9(8).
+               03 sw-polPrem pic 9(4)v99.
+               03 sw-polAg pic x(5).
+               03 sw-termDate pic 9(8).
+               03 sw-polType pic x(3).
+               03 sw-polField pic x(2).
+
+      **** sorted copy of polFile that READFILE actually reads ****
+       fd sortedPol.
+           01 sortedPolRec.
+               03 srt-polNum pic x(6).
+               03 srt-polDate pic 9(8).
+               03 srt-polAmt pic 9(8).
+               03 srt-polPrem pic 9(4)v99.
+               03 srt-polAg pic x(5).
+               03 srt-termDate pic 9(8).
+               03 srt-polType pic x(3).
+               03 srt-polField pic x(2).
 
       **** agent file section ****
        fd agentFile.
            01 agentRec.
                03 agent-code pic x(5).
                03 agent-name pic x(20).
+               03 commission-rate pic 9(2)v99.
+               03 region pic x(2).
+               03 manager-code pic x(5).
+               03 active-status pic x(2) VALUE "AC".
 
       **** polRep section ****
        fd polRep.
       **** printRec will store the next line going to the report ****
            01 printRec pic x(132).
+
+      **** excRep section ****
+       fd excRep.
+           01 excRec pic x(80).
+
+      **** csvFile section ****
+       fd csvFile.
+           01 csvRec pic x(80).
        WORKING-STORAGE SECTION.
       **** Line/Page Count ****
        01 lnCnt pic 99.
@@ -89,6 +141,8 @@
            10 headTerm pic x(16) VALUE "Termination Date".
            10      pic x(4).
            10 headType pic x(11) VALUE "Policy Type".
+           10      pic x(4).
+           10 headStatus pic x(6) VALUE "Status".
 
       **** Report Detail Line ****
        01 detailLine.
@@ -105,6 +159,8 @@
            03 term-out pic 99/99/9(4).
            03      pic x(12).
            03 type-out pic x(3).
+           03      pic x(9).
+           03 status-out pic x(9).
 
        01 AgTotal.
            03      pic x(14) VALUE "Total Amount: ".
@@ -112,13 +168,110 @@
            03      pic x(15).
            03      pic x(15) VALUE "Total Premium: ".
            03 ag-prem pic ZZ,ZZ9.99.
+           03      pic x(15).
+           03      pic x(18) VALUE "Total Commission: ".
+           03 ag-comm pic ZZ,ZZ9.99.
 
        01 agAmt pic 9(9).
        01 agPrem pic 9(5)v99.
+       01 agComm pic 9(7)v99.
+      **** commission-rate for the agent group currently in progress **
+       01 curRate pic 9(2)v99.
+
+      **** Grand Total accumulators, across every agent in the file **
+       01 GrandTotal.
+           03      pic x(20) VALUE "GRAND TOTAL AMOUNT: ".
+           03 gr-amt pic ZZZ,ZZZ,ZZ9.
+           03      pic x(9).
+           03      pic x(21) VALUE "GRAND TOTAL PREMIUM: ".
+           03 gr-prem pic ZZ,ZZ9.99.
+           03      pic x(9).
+           03      pic x(24) VALUE "GRAND TOTAL COMMISSION: ".
+           03 gr-comm pic ZZ,ZZ9.99.
+
+       01 grAmt pic 9(9).
+       01 grPrem pic 9(5)v99.
+       01 grComm pic 9(7)v99.
+
+      **** Production-by-region subtotals, keyed by the agent's region
+      **** code - table lookup mirrors Type-Change's PT-IDX search ****
+       01 RegionTotals.
+           03 RegionEntry OCCURS 20 TIMES.
+               05 rg-code pic x(2).
+               05 rg-amt pic 9(9).
+               05 rg-prem pic 9(5)v99.
+               05 rg-comm pic 9(7)v99.
+
+       01 regionCount pic 99 VALUE ZEROES.
+       01 rg-idx pic 99.
+       01 rg-found pic x VALUE "N".
+
+       01 regionHead.
+           03 pic x(20) VALUE "PRODUCTION BY REGION".
+
+       01 regionHead2.
+           03 pic x(6) VALUE "Region".
+           03 pic x(5).
+           03 pic x(6) VALUE "Amount".
+           03 pic x(10).
+           03 pic x(7) VALUE "Premium".
+           03 pic x(9).
+           03 pic x(10) VALUE "Commission".
+
+       01 regionLine.
+           03 rl-code pic x(6).
+           03      pic x(5).
+           03 rl-amt pic ZZZ,ZZZ,ZZ9.
+           03      pic x(5).
+           03 rl-prem pic ZZ,ZZ9.99.
+           03      pic x(5).
+           03 rl-comm pic ZZ,ZZ9.99.
 
       **** I am using agent-code itself as the agent-in ****
        01 agent-in pic x(5).
 
+      **** exception line for policies with an unrecognized agent code
+       01 excLine.
+           03      pic x(9) VALUE "Policy # ".
+           03 exc-polNum pic x(6).
+           03      pic x(20) VALUE " has unknown agent ".
+           03 exc-polAg pic x(5).
+
+       01 excCount pic 9(5) VALUE ZEROES.
+
+      **** exception line for a policy whose region can't be added to
+      **** RegionTotals because the table is already full ****
+       01 excRegionLine.
+           03      pic x(9) VALUE "Policy # ".
+           03 excr-polNum pic x(6).
+           03      pic x(50) VALUE
+               " has a region not tracked - RegionTotals is full".
+
+       01 excRegionCount pic 9(5) VALUE ZEROES.
+
+      **** CSV extract option ****
+       01 csvChoice pic x VALUE "N".
+
+       01 csvHeader pic x(63) VALUE
+       "PolNum,PolDate,PolAmt,PolPrem,Agent,TermDate,PolType,PolField".
+
+       01 csvDetail.
+           03 csv-num pic x(6).
+           03      pic x VALUE ",".
+           03 csv-date pic 9(8).
+           03      pic x VALUE ",".
+           03 csv-amt pic 9(8).
+           03      pic x VALUE ",".
+           03 csv-prem pic 9(4)v99.
+           03      pic x VALUE ",".
+           03 csv-ag pic x(5).
+           03      pic x VALUE ",".
+           03 csv-term pic 9(8).
+           03      pic x VALUE ",".
+           03 csv-type pic x(3).
+           03      pic x VALUE ",".
+           03 csv-field pic x(2).
+
       **** Procedure Division ****
            Procedure division.
            MAIN.
@@ -129,9 +282,23 @@
 
 
        INITPROJ.
-           OPEN INPUT polFile
+           SORT sortWork ON ASCENDING KEY sw-polAg
+               USING polFile
+               GIVING sortedPol
+           OPEN INPUT sortedPol
            OPEN INPUT agentFile
            OPEN OUTPUT polRep
+           OPEN OUTPUT excRep
+
+           DISPLAY "Also produce a CSV extract, polfile.csv (Y/N):"
+           ACCEPT csvChoice
+           IF csvChoice = "Y" or csvChoice = "y"
+               MOVE "Y" to csvChoice
+               OPEN OUTPUT csvFile
+               MOVE csvHeader to csvRec
+               WRITE csvRec
+           END-IF
+
            ACCEPT wsdate FROM DATE
            MOVE mm to mm-out
            MOVE yy to yy-out
@@ -157,8 +324,16 @@
                    END-IF
            END-IF
 
-           ADD polAmt to agAmt
-           ADD polPrem to agPrem
+      **** Cancelled policies are still listed but don't count toward
+      **** the agent's active totals or commission ****
+           IF polField NOT = "CN"
+               ADD polAmt to agAmt
+               ADD polPrem to agPrem
+               ADD polAmt to grAmt
+               ADD polPrem to grPrem
+               COMPUTE grComm = grComm + (polPrem * curRate / 100)
+               PERFORM REGION-ACCUM
+           END-IF
 
            MOVE polDate to date-out
            MOVE polAmt to amt-out
@@ -166,12 +341,57 @@
            MOVE polNum to num-out
            MOVE termDate to term-out
            MOVE polType to type-out
+           EVALUATE polField
+               WHEN "CN"
+                   MOVE "CANCELLED" to status-out
+               WHEN OTHER
+                   MOVE "ACTIVE" to status-out
+           END-EVALUATE
 
            WRITE printRec FROM detailLine AFTER ADVANCING 1 LINES
            ADD 1 to lnCnt
       **** Check to add a page if lnCnt > 50 ****
            IF lnCnt > 50
                PERFORM ADDPAGE
+           END-IF
+
+           IF csvChoice = "Y"
+               MOVE polNum to csv-num
+               MOVE polDate to csv-date
+               MOVE polAmt to csv-amt
+               MOVE polPrem to csv-prem
+               MOVE polAg to csv-ag
+               MOVE termDate to csv-term
+               MOVE polType to csv-type
+               MOVE polField to csv-field
+               WRITE csvRec FROM csvDetail
+           END-IF.
+
+      **** REGION-ACCUM finds (or creates) this agent's region entry
+      **** in RegionTotals and folds this policy's amounts into it ****
+       REGION-ACCUM.
+           MOVE "N" to rg-found
+           PERFORM VARYING rg-idx FROM 1 BY 1
+                   UNTIL rg-idx > regionCount
+               IF rg-code(rg-idx) = region
+                   ADD polAmt to rg-amt(rg-idx)
+                   ADD polPrem to rg-prem(rg-idx)
+                   COMPUTE rg-comm(rg-idx) =
+                       rg-comm(rg-idx) + (polPrem * curRate / 100)
+                   MOVE "Y" to rg-found
+               END-IF
+           END-PERFORM
+
+           IF rg-found NOT = "Y" AND regionCount < 20
+               ADD 1 to regionCount
+               MOVE region to rg-code(regionCount)
+               MOVE polAmt to rg-amt(regionCount)
+               MOVE polPrem to rg-prem(regionCount)
+               COMPUTE rg-comm(regionCount) = polPrem * curRate / 100
+           ELSE IF rg-found NOT = "Y"
+               MOVE polNum to excr-polNum
+               WRITE excRec FROM excRegionLine
+               ADD 1 to excRegionCount
            END-IF.
 
       **** ADDHEAD Creates a new header with updated page count ****
@@ -184,8 +404,9 @@
 
        READFILE.
            PERFORM UNTIL perfStop = "Y"
-               READ polFile AT END MOVE "Y" to perfStop
+               READ sortedPol AT END MOVE "Y" to perfStop
                NOT AT END
+                   MOVE sortedPolRec to polRec
                    PERFORM READ-AG
                END-READ
            END-PERFORM.
@@ -194,14 +415,19 @@
            MOVE polAg to agent-code
            READ agentFile
                INVALID KEY
-                   CONTINUE
+                   MOVE polNum to exc-polNum
+                   MOVE polAg to exc-polAg
+                   WRITE excRec FROM excLine
+                   ADD 1 to excCount
                NOT INVALID KEY
                    PERFORM MOVE-VAL
            END-READ.
 
        ATot.
+           COMPUTE agComm = agPrem * curRate / 100
            MOVE agAmt to ag-amt
            MOVE agPrem to ag-prem
+           MOVE agComm to ag-comm
 
            WRITE printRec from AgTotal AFTER ADVANCING 2 LINES.
 
@@ -211,15 +437,57 @@
       **** Write the Headers ****
            MOVE agent-name to ag-name-out
            MOVE agent-code to ag-out
+           MOVE commission-rate to curRate
            WRITE printRec from header1 AFTER ADVANCING 3 LINES.
            WRITE printRec FROM header2 AFTER ADVANCING 2 LINES.
-           MOVE zeroes to agAmt, agPrem.
+           MOVE zeroes to agAmt, agPrem, agComm.
 
        CLOSEFILE.
+           COMPUTE agComm = agPrem * curRate / 100
            MOVE agAmt to ag-amt
            MOVE agPrem to ag-prem
+           MOVE agComm to ag-comm
            WRITE printRec from AgTotal AFTER ADVANCING 2 LINES.
-           CLOSE polFile agentFile polRep
+
+           MOVE grAmt to gr-amt
+           MOVE grPrem to gr-prem
+           MOVE grComm to gr-comm
+           WRITE printRec from GrandTotal AFTER ADVANCING 3 LINES.
+
+           PERFORM REGION-SUMMARY
+
+           IF excCount > ZEROES
+               DISPLAY excCount
+                   " polic(y/ies) skipped for an unrecognized agent"
+                   " code - see polfile.exc"
+           END-IF
+
+           IF excRegionCount > ZEROES
+               DISPLAY excRegionCount
+                   " polic(y/ies) skipped from region subtotals - "
+                   "RegionTotals table is full - see polfile.exc"
+           END-IF
+
+           IF csvChoice = "Y"
+               CLOSE csvFile
+           END-IF
+
+           CLOSE sortedPol agentFile polRep excRep
            STOP RUN.
 
+      **** REGION-SUMMARY prints the by-region production subtotals
+      **** accumulated in RegionTotals over the whole run ****
+       REGION-SUMMARY.
+           WRITE printRec FROM regionHead AFTER ADVANCING 3 LINES
+           WRITE printRec FROM regionHead2 AFTER ADVANCING 2 LINES
+
+           PERFORM VARYING rg-idx FROM 1 BY 1
+                   UNTIL rg-idx > regionCount
+               MOVE rg-code(rg-idx) to rl-code
+               MOVE rg-amt(rg-idx) to rl-amt
+               MOVE rg-prem(rg-idx) to rl-prem
+               MOVE rg-comm(rg-idx) to rl-comm
+               WRITE printRec FROM regionLine AFTER ADVANCING 1 LINES
+           END-PERFORM.
+
            END PROGRAM agentHeader.
