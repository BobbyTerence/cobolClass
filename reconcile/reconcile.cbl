@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly reconciliation/unload job - reads polfile.dat
+      *          in key sequence and unloads it to polfile.txt for the
+      *          DEFAULT-TEMPLATE/agentHeader report programs to read.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-JOB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select polFile assign to 'polfile.dat'
+               organization is INDEXED
+               ACCESS MODE is SEQUENTIAL
+               RECORD KEY is polNum-in
+               FILE STATUS is polFile-Status.
+
+           select polTxt assign to 'polfile.txt'
+               organization is line sequential
+               FILE STATUS is polTxt-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           fd polFile.
+           01 polFileRec.
+               03 polNum-in pic x(6).
+               03 polDate-in pic 9(8).
+               03 polAmt-in pic 9(8).
+               03 polPrem-in pic 9(4)v99.
+               03 fill pic xx.
+               03 polAgent-in pic x(5).
+               03 polTerm-in pic x(8).
+               03 poltype-in pic x(3).
+               03 polField-in pic x(2) VALUE "AC".
+               03 polCanDate-in pic 9(8) VALUE ZEROES.
+
+           fd polTxt.
+           01 polTxtRec.
+               03 polNum pic x(6).
+               03 polDate pic 9(8).
+               03 polAmt pic 9(8).
+               03 polPrem pic 9(4)v99.
+               03 polAg pic x(5).
+               03 termDate pic 9(8).
+               03 polType pic x(3).
+               03 polField pic x(2).
+
+       WORKING-STORAGE SECTION.
+       01 polFile-Status pic xx.
+       01 polTxt-Status pic xx.
+       01 endReconcile pic x VALUE "N".
+       01 reconcileCount pic 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITJOB
+           PERFORM UNLOAD-ALL
+           PERFORM CLOSEJOB.
+
+       INITJOB.
+           OPEN INPUT polFile
+           OPEN OUTPUT polTxt.
+
+       UNLOAD-ALL.
+           PERFORM UNTIL endReconcile = "Y"
+               READ polFile NEXT RECORD
+                   AT END
+                       MOVE "Y" to endReconcile
+                   NOT AT END
+                       PERFORM UNLOAD-ONE
+               END-READ
+           END-PERFORM.
+
+       UNLOAD-ONE.
+           MOVE polNum-in to polNum
+           MOVE polDate-in to polDate
+           MOVE polAmt-in to polAmt
+           MOVE polPrem-in to polPrem
+           MOVE polAgent-in to polAg
+           MOVE polTerm-in to termDate
+           MOVE poltype-in to polType
+           MOVE polField-in to polField
+           WRITE polTxtRec
+           ADD 1 to reconcileCount.
+
+       CLOSEJOB.
+           DISPLAY reconcileCount
+               " polic(y/ies) unloaded to polfile.txt"
+           CLOSE polFile polTxt
+           STOP RUN.
+
+       END PROGRAM RECONCILE-JOB.
