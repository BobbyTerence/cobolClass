@@ -24,7 +24,7 @@
                03 polAg pic x(5).
                03 termDate pic 9(8).
                03 polType pic x(3).
-               03 polField pic x(2) VALUE "NO".
+               03 polField pic x(2) VALUE "AC".
       **********************
       *  temp-input files  *
       *  level: 03         *
@@ -81,7 +81,7 @@
            10      pic x(4).
            10 headType pic x(11) VALUE "Policy Type".
            10      pic x(4).
-           10 headField pic x(7) VALUE "Field x".
+           10 headField pic x(6) VALUE "Status".
 
       **** Report Detail Line ****
        01 detailLine.
@@ -100,8 +100,45 @@
            03      pic x(12).
            03 type-out pic x(3).
            03      pic x(9).
-           03 field-out pic x(2).
+           03 field-out pic x(9).
 
+      **** Selection criteria, entered at INITFILE ****
+       01 filterType pic x(3) VALUE SPACES.
+       01 filterFrom pic 9(8) VALUE ZEROES.
+       01 filterTo pic 9(8) VALUE 99999999.
+       01 recPass pic x VALUE "Y".
+
+      **** Subtotals by policy type ****
+       01 t111Amt pic 9(9). 01 t111Prem pic 9(5)v99. 01 t111Cnt pic 9(5).
+       01 t222Amt pic 9(9). 01 t222Prem pic 9(5)v99. 01 t222Cnt pic 9(5).
+       01 t333Amt pic 9(9). 01 t333Prem pic 9(5)v99. 01 t333Cnt pic 9(5).
+       01 otherAmt pic 9(9). 01 otherPrem pic 9(5)v99. 01 otherCnt pic 9(5).
+
+      **** Section banners - active and cancelled policies are printed **
+      **** in separate report sections rather than an inline status    *
+      **** column                                                       *
+       01 activeBanner pic x(30) VALUE "*** ACTIVE POLICIES ***".
+       01 cancelBanner pic x(30) VALUE "*** CANCELLED POLICIES ***".
+
+      **** Cancelled-policy detail lines are buffered here during the **
+      **** single pass over polFile.txt and printed together, as their *
+      **** own section, after every active policy has been printed     *
+       01 CancelBuf.
+           05 CancelEntry OCCURS 1000 TIMES PIC X(132).
+       01 cancelCount pic 9(4) VALUE ZEROES.
+       01 cb-idx pic 9(4).
+
+       01 typeTotalLine.
+           03      pic x(9) VALUE "Type ".
+           03 tt-type pic x(5).
+           03      pic x(9) VALUE "Count: ".
+           03 tt-cnt pic ZZ,ZZ9.
+           03      pic x(4).
+           03      pic x(9) VALUE "Amount: ".
+           03 tt-amt pic ZZ,ZZZ,ZZ9.
+           03      pic x(4).
+           03      pic x(10) VALUE "Premium: ".
+           03 tt-prem pic ZZ,ZZ9.99.
 
       **** Procedure Division ****
            Procedure division.
@@ -115,6 +152,17 @@
        INITFILE.
            OPEN INPUT polFile
            OPEN OUTPUT polRep
+
+           DISPLAY "Filter by Policy Type (blank for all):"
+           ACCEPT filterType
+           DISPLAY "Filter From Date, YYYYMMDD (0 for no lower bound):"
+           ACCEPT filterFrom
+           DISPLAY "Filter To Date, YYYYMMDD (0 for no upper bound):"
+           ACCEPT filterTo
+           IF filterTo = ZEROES
+               MOVE 99999999 to filterTo
+           END-IF
+
            ACCEPT wsdate FROM DATE
            MOVE mm to mm-out
            MOVE yy to yy-out
@@ -123,6 +171,7 @@
            Move pg-in to pg-out
            WRITE printRec FROM header1 AFTER ADVANCING 3 LINES.
            WRITE printRec FROM header2 AFTER ADVANCING 3 LINES.
+           WRITE printRec FROM activeBanner AFTER ADVANCING 2 LINES.
 
        MOVE-VAL.
            MOVE polNum to num-out
@@ -132,13 +181,103 @@
            MOVE polAg to ag-out
            MOVE termDate to term-out
            MOVE polType to type-out
-           MOVE polField to field-out
-           WRITE printRec FROM detailLine AFTER ADVANCING 1 LINES
-           ADD 1 to lnCnt
+           EVALUATE polField
+               WHEN "CN"
+                   MOVE "CANCELLED" to field-out
+      **** Buffer the line instead of printing it now - the cancelled  *
+      **** section is printed as a whole after every active policy      *
+                   IF cancelCount < 1000
+                       ADD 1 to cancelCount
+                       MOVE detailLine to CancelEntry(cancelCount)
+                   ELSE
+                       DISPLAY "Warning, cancelled-policy section "
+                           "full, dropping record from report: "
+                           polNum
+                   END-IF
+               WHEN OTHER
+                   MOVE "ACTIVE" to field-out
+                   WRITE printRec FROM detailLine AFTER ADVANCING 1
+                       LINES
+                   ADD 1 to lnCnt
       **** Check to add a page if lnCnt > 50 ****
-           IF lnCnt > 50
-               PERFORM ADDHEAD
-               END-IF.
+                   IF lnCnt > 50
+                       PERFORM ADDHEAD
+                   END-IF
+           END-EVALUATE
+
+      **** Cancelled policies are listed in their own section but do  ****
+      *    not count toward the by-type subtotals, same as recByAgentOG's *
+      *    agent/region totals excluding cancelled policies              *
+           IF polField NOT = "CN"
+               EVALUATE polType
+                   WHEN "111"
+                       ADD polAmt to t111Amt
+                       ADD polPrem to t111Prem
+                       ADD 1 to t111Cnt
+                   WHEN "222"
+                       ADD polAmt to t222Amt
+                       ADD polPrem to t222Prem
+                       ADD 1 to t222Cnt
+                   WHEN "333"
+                       ADD polAmt to t333Amt
+                       ADD polPrem to t333Prem
+                       ADD 1 to t333Cnt
+                   WHEN OTHER
+                       ADD polAmt to otherAmt
+                       ADD polPrem to otherPrem
+                       ADD 1 to otherCnt
+               END-EVALUATE
+           END-IF.
+
+       CHECK-FILTER.
+           MOVE "Y" to recPass
+           IF filterType NOT = SPACES AND filterType NOT = polType
+               MOVE "N" to recPass
+           END-IF
+           IF polDate < filterFrom OR polDate > filterTo
+               MOVE "N" to recPass
+           END-IF.
+
+       TYPE-TOTALS.
+           MOVE "111" to tt-type
+           MOVE t111Cnt to tt-cnt
+           MOVE t111Amt to tt-amt
+           MOVE t111Prem to tt-prem
+           WRITE printRec FROM typeTotalLine AFTER ADVANCING 2 LINES
+
+           MOVE "222" to tt-type
+           MOVE t222Cnt to tt-cnt
+           MOVE t222Amt to tt-amt
+           MOVE t222Prem to tt-prem
+           WRITE printRec FROM typeTotalLine AFTER ADVANCING 1 LINES
+
+           MOVE "333" to tt-type
+           MOVE t333Cnt to tt-cnt
+           MOVE t333Amt to tt-amt
+           MOVE t333Prem to tt-prem
+           WRITE printRec FROM typeTotalLine AFTER ADVANCING 1 LINES
+
+           IF otherCnt > ZEROES
+               MOVE "OTHER" to tt-type
+               MOVE otherCnt to tt-cnt
+               MOVE otherAmt to tt-amt
+               MOVE otherPrem to tt-prem
+               WRITE printRec FROM typeTotalLine AFTER ADVANCING 1 LINES
+           END-IF.
+
+      **** Prints the buffered cancelled-policy lines as their own    ****
+      *    section, after every active policy has already been printed  *
+       PRINT-CANCELLED.
+           WRITE printRec FROM cancelBanner AFTER ADVANCING 2 LINES
+           PERFORM VARYING cb-idx FROM 1 BY 1
+                   UNTIL cb-idx > cancelCount
+               WRITE printRec FROM CancelEntry(cb-idx)
+                   AFTER ADVANCING 1 LINES
+               ADD 1 to lnCnt
+               IF lnCnt > 50
+                   PERFORM ADDHEAD
+               END-IF
+           END-PERFORM.
 
       **** ADDHEAD Creates a new header with updated page count ****
        ADDHEAD.
@@ -152,12 +291,16 @@
            PERFORM UNTIL perfStop = "Y"
                READ polFile AT END MOVE "Y" to perfStop
                NOT AT END
-                   DISPLAY polRec
-                   PERFORM MOVE-VAL
+                   PERFORM CHECK-FILTER
+                   IF recPass = "Y"
+                       DISPLAY polRec
+                       PERFORM MOVE-VAL
+                   END-IF
                END-READ
            END-PERFORM.
 
        CLOSEFILE.
-      *     WRITE printRec FROM total AFTER ADVANCING 2 LINES
+           PERFORM PRINT-CANCELLED
+           PERFORM TYPE-TOTALS
            CLOSE polFile polRep
            STOP RUN.
