@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Shared policy-type reference table.
+      * Used by FINAL-PROJ's Type-Change (validation) and by call10
+      * (which types are known, and the default rate multiplier applied
+      * when polrate.dat has no row for the type/year). Add a new
+      * PT-ENTRY line and bump the OCCURS/VALUE count and PT-TABLE-SIZE
+      * together to add a policy type system-wide - callers loop
+      * UNTIL PT-IDX > PT-TABLE-SIZE, so no other program needs to
+      * change.
+      ******************************************************************
+       01 POLTYPE-VALUES.
+           05      pic x(26) VALUE "111AUTO                125".
+           05      pic x(26) VALUE "222HOME                110".
+           05      pic x(26) VALUE "333LIFE                150".
+           05      pic x(26) VALUE "444HEALTH              105".
+           05      pic x(26) VALUE "555UMBRELLA            135".
+
+       01 POLTYPE-TABLE REDEFINES POLTYPE-VALUES.
+           05 PT-ENTRY OCCURS 5 TIMES.
+               10 PT-CODE pic x(3).
+               10 PT-DESC pic x(20).
+               10 PT-DEFRATE pic 9v99.
+
+       01 PT-TABLE-SIZE pic 9(2) VALUE 5.
+       01 PT-IDX pic 9(2).
+       01 PT-FOUND pic x VALUE "N".
