@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: Will Flowers
+      * Date:
+      * Purpose: Nightly batch job that re-rates every policy in
+      *          polfile.dat by driving each one through call10
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RERATE-JOB.
+       ENVIRONMENT DIVISION.
+       input-output section.
+       file-control.
+           select polFile assign to 'polfile.dat'
+               organization is INDEXED
+               ACCESS MODE is DYNAMIC
+               RECORD KEY is polNum-in
+               FILE STATUS is polFile-Status.
+
+           select rerateLog assign to 'rerate.txt'
+               organization is line sequential.
+
+      **** Marker file recording the year this job last ran to        ****
+      *    completion - without it, running the nightly job twice in    *
+      *    the same rating period would compound call10's multiplier    *
+      *    on every active policy                                       *
+           select rerateCtl assign to 'rerate.ctl'
+               organization is line sequential
+               file status is ctlStatus.
+
+       DATA DIVISION.
+       file section.
+           fd polFile.
+           01 polFileRec.
+               03 polNum-in pic x(6).
+               03 polDate-in pic 9(8).
+               03 polAmt-in pic 9(8).
+               03 polPrem-in pic 9(4)v99.
+               03 fill pic xx.
+               03 polAgent-in pic x(5).
+               03 polTerm-in pic x(8).
+               03 poltype-in pic x(3).
+               03 polField-in pic x(2) VALUE "AC".
+               03 polCanDate-in pic 9(8) VALUE ZEROES.
+
+           fd rerateLog.
+               01 rerateRec pic x(80).
+
+           fd rerateCtl.
+               01 ctlRec pic 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 polFile-Status pic xx.
+       01 ctlStatus pic xx.
+       01 endRerate pic x VALUE "N".
+
+      **** Once-per-period guard - the year of the last completed run **
+      *    is compared against the current year before RERATE-ALL runs  *
+       01 lastRerateYear pic 9(4) VALUE ZEROES.
+       01 currentYear pic 9(4).
+       01 alreadyRerated pic x VALUE "N".
+
+       01 oldPrem pic 9(4)v99.
+
+       01 rl-user pic x(20) VALUE "NIGHTLY-RERATE".
+       01 rl-tstamp.
+           04 rl-date pic 9(8).
+           04 rl-time pic 9(8).
+
+       01 rerateLine.
+           03 rl-polNum pic x(6).
+           03      pic x(1) VALUE " ".
+           03      pic x(9) VALUE "old prem ".
+           03 rl-oldPrem pic ZZZ9.99.
+           03      pic x(10) VALUE " new prem ".
+           03 rl-newPrem pic ZZZ9.99.
+
+       01 rerateCount pic 9(7) VALUE ZEROES.
+       01 skipCount pic 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITJOB
+           IF alreadyRerated NOT = "Y"
+               PERFORM RERATE-ALL
+               PERFORM SAVE-RERATE-MARKER
+           END-IF
+           PERFORM CLOSEJOB.
+
+       INITJOB.
+           OPEN I-O polFile
+           OPEN OUTPUT rerateLog
+           ACCEPT rl-date FROM DATE YYYYMMDD
+           ACCEPT rl-time FROM TIME
+           MOVE rl-date(1:4) to currentYear
+           PERFORM CHECK-ALREADY-RERATED.
+
+      **** Refuses to re-rate a second time in the same year - see the **
+      *    rerateCtl marker declared above                               *
+       CHECK-ALREADY-RERATED.
+           OPEN INPUT rerateCtl
+           IF ctlStatus = "00"
+               READ rerateCtl
+                   AT END continue
+                   NOT AT END
+                       MOVE ctlRec to lastRerateYear
+               END-READ
+               CLOSE rerateCtl
+           END-IF
+           IF lastRerateYear = currentYear
+               MOVE "Y" to alreadyRerated
+               DISPLAY "Policies already re-rated for " currentYear
+                   " - skipping nightly re-rate job"
+           END-IF.
+
+      **** Records that this year's re-rate has completed ****
+       SAVE-RERATE-MARKER.
+           OPEN OUTPUT rerateCtl
+           MOVE currentYear to ctlRec
+           WRITE ctlRec
+           CLOSE rerateCtl.
+
+       RERATE-ALL.
+           MOVE LOW-VALUES to polNum-in
+           START polFile KEY IS >= polNum-in
+               INVALID KEY MOVE "Y" to endRerate
+           END-START
+
+           PERFORM UNTIL endRerate = "Y"
+               READ polFile NEXT RECORD
+                   AT END
+                       MOVE "Y" to endRerate
+                   NOT AT END
+                       PERFORM RERATE-ONE
+               END-READ
+           END-PERFORM.
+
+       RERATE-ONE.
+           IF polField-in = "CN"
+               ADD 1 to skipCount
+           ELSE
+               MOVE polPrem-in to oldPrem
+               CALL "call10" USING poltype-in, polPrem-in
+               REWRITE polFileRec
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE polNum-in to rl-polNum
+                       MOVE oldPrem to rl-oldPrem
+                       MOVE polPrem-in to rl-newPrem
+                       WRITE rerateRec FROM rerateLine
+                       ADD 1 to rerateCount
+               END-REWRITE
+           END-IF.
+
+       CLOSEJOB.
+           DISPLAY rerateCount " polic(y/ies) re-rated, "
+               skipCount " cancelled polic(y/ies) skipped"
+           CLOSE polFile rerateLog
+           STOP RUN.
+
+       END PROGRAM RERATE-JOB.
