@@ -6,17 +6,74 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. call10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **** Rate multipliers, keyed by policy type and effective year, **
+      **** override the hardcoded defaults below when present. ****
+           select rateFile assign to 'polrate.dat'
+               organization is INDEXED
+               access mode is RANDOM
+               record key is rt-key
+               file status is rateFile-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+           fd rateFile.
+           01 rateRec.
+               03 rt-key.
+                   05 rt-type pic x(3).
+                   05 rt-year pic 9(4).
+               03 rt-multiplier pic 9(1)v99.
+
        WORKING-STORAGE SECTION.
+      **** Shared policy-type reference table (valid types system-wide)
+           COPY "poltype.cpy".
+
+       01 rateFile-Status pic xx.
+       01 wsYear pic 9(4).
+       01 wsToday pic 9(8).
        LINKAGE SECTION.
            01 Pol-Type pic x(3).
            01 new-prem-in pic 9(4)v99.
        PROCEDURE DIVISION USING Pol-Type new-prem-in.
        MAIN.
-           IF Pol-Type = 111
-               COMPUTE new-prem-in = (new-prem-in * 1.25)
-           ELSE IF Pol-Type = 222
-               COMPUTE new-prem-in = (new-prem-in * 1.1)
-           ELSE IF Pol-Type = 333
-               COMPUTE new-prem-in = (new-prem-in * 1.5)
-       EXIT PROGRAM.
+           ACCEPT wsToday FROM DATE YYYYMMDD
+           MOVE wsToday(1:4) to wsYear
+
+           MOVE Pol-Type to rt-type
+           MOVE wsYear to rt-year
+
+           OPEN INPUT rateFile
+           IF rateFile-Status NOT = "00"
+               PERFORM DEFAULT-RATE
+           ELSE
+               READ rateFile
+                   INVALID KEY
+                       PERFORM DEFAULT-RATE
+                   NOT INVALID KEY
+                       COMPUTE new-prem-in =
+                           (new-prem-in * rt-multiplier)
+               END-READ
+               CLOSE rateFile
+           END-IF
+
+           EXIT PROGRAM.
+
+      **** No rate on file for this type/year - fall back to the
+      **** default multiplier carried on POLTYPE-TABLE, so a type added
+      **** there is automatically picked up here with no code change ****
+       DEFAULT-RATE.
+           MOVE "N" to PT-FOUND
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+                   UNTIL PT-IDX > PT-TABLE-SIZE
+               IF PT-CODE(PT-IDX) = Pol-Type
+                   MOVE "Y" to PT-FOUND
+                   COMPUTE new-prem-in =
+                       (new-prem-in * PT-DEFRATE(PT-IDX))
+               END-IF
+           END-PERFORM
+           IF PT-FOUND NOT = "Y"
+               DISPLAY "Error, no default rate for policy type: "
+                   Pol-Type
+           END-IF.
