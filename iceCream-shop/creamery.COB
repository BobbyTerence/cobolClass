@@ -12,6 +12,12 @@
            select cremeFile assign to 'creme.txt'
            organization is sequential.
            select creamRep assign to printer.
+
+      **** Configurable sales-tax rate - a single-line rate file, same
+      **** externalize-with-fallback pattern call10 uses for polrate.dat
+           select taxRateFile assign to 'taxrate.dat'
+           organization is line sequential
+           file status is taxRateFile-Status.
        DATA DIVISION.
        FILE SECTION.
       **** tempFile section ****
@@ -20,6 +26,9 @@
       **** Container choice ****
                03 cont-in pic x(4).
                03 flav-in pic xx.
+               03 flav-name-in pic x(10).
+               03 scoop-in pic 9.
+               03 topping-in pic x(2).
                03 unPrice-in pic 9v99.
       **********************
       *  temp-input files  *
@@ -30,7 +39,13 @@
        fd creamRep.
       **** printRec will store the next line going to the report ****
            01 printRec pic x(132).
+
+      **** taxRateFile section - single line holding the current tax **
+      **** rate, e.g. "07" for 7%                                     *
+       fd taxRateFile.
+           01 taxRateRec pic 9v99.
        WORKING-STORAGE SECTION.
+       01 taxRateFile-Status pic xx.
       **** Line/Page Count ****
        01 lnCnt pic 99.
        01 pg-in pic 9999.
@@ -45,7 +60,22 @@
        01 perfStop pic x.
 
       **** Stores total value of the order ****
-       01 tot-in pic 9v99.
+      **** Widened to match the other session-long accumulators        *
+      *    (chAmt, stAmt, etc.) - pic 9v99 overflowed after only a few   *
+      *    orders once req028's multi-scoop/topping pricing shipped      *
+       01 tot-in pic 9(4)v99.
+
+      **** Sales tax rate and computed amounts - taxRate defaults to  ****
+      **** 7% and is overridden by taxrate.dat, if present, at        *
+      *    INITFILE time, the same externalize-with-fallback pattern    *
+      *    call10 uses for polrate.dat/PT-DEFRATE                       *
+       01 taxRate pic v99 VALUE .07.
+       01 taxAmt pic 9(4)v99 VALUE ZEROES.
+       01 grandTotal pic 9(5)v99 VALUE ZEROES.
+
+      **** Scoop and topping pricing ****
+       01 scoopPrice pic 9v99.
+       01 toppingPrice pic 9v99.
 
       **** First line of report ****
        01 header1.
@@ -88,10 +118,58 @@
       **** Total Values ****
        01 total.
            10      pic x(58).
-           10      pic x(8) VALUE "Total: $".
-           10 totOut pic Z9.99.
+           10      pic x(11) VALUE "Subtotal: $".
+           10 totOut pic ZZZ9.99.
+
+       01 taxLine.
+           10      pic x(58).
+           10      pic x(11) VALUE "Sales Tax:".
+           10      pic x VALUE "$".
+           10 taxOut pic ZZZ9.99.
+
+       01 grandTotalLine.
+           10      pic x(58).
+           10      pic x(6) VALUE "Total:".
+           10      pic x VALUE "$".
+           10 grandTotOut pic ZZZZ9.99.
       ******** End of Report Values ********
 
+      **** Daily sales-summary counters, by flavor and container ****
+       01 chCount pic 9(4) VALUE ZEROES.
+       01 chAmt pic 9(4)v99 VALUE ZEROES.
+       01 stCount pic 9(4) VALUE ZEROES.
+       01 stAmt pic 9(4)v99 VALUE ZEROES.
+       01 vnCount pic 9(4) VALUE ZEROES.
+       01 vnAmt pic 9(4)v99 VALUE ZEROES.
+       01 shCount pic 9(4) VALUE ZEROES.
+       01 shAmt pic 9(4)v99 VALUE ZEROES.
+       01 othCount pic 9(4) VALUE ZEROES.
+       01 othAmt pic 9(4)v99 VALUE ZEROES.
+
+       01 coneCount pic 9(4) VALUE ZEROES.
+       01 coneAmt pic 9(4)v99 VALUE ZEROES.
+       01 bowlCount pic 9(4) VALUE ZEROES.
+       01 bowlAmt pic 9(4)v99 VALUE ZEROES.
+
+      **** Sales summary report lines ****
+       01 summaryHead1.
+           10      pic x(20) VALUE "Daily Sales Summary".
+
+       01 summaryHead2.
+           10      pic x(15) VALUE "Category".
+           10      pic x(5).
+           10      pic x(6) VALUE "Count".
+           10      pic x(5).
+           10      pic x(7) VALUE "Amount".
+
+       01 summaryLine.
+           03 sum-label pic x(15).
+           03      pic x(5).
+           03 sum-count pic ZZZ9.
+           03      pic x(5).
+           03      pic x VALUE "$".
+           03 sum-amt pic ZZZ9.99.
+
       **** Flavor Menu Display ****
        01 flavDis.
            05      pic x(2).
@@ -112,6 +190,17 @@
            05      pic x(5).
            05 pic x(8) VALUE "Bowl (B)".
 
+      **** Topping Option Display ****
+       01 toppingDis.
+           05      pic x(2).
+           05 pic x(16) VALUE "Sprinkles (SP)".
+           05      pic x(2).
+           05 pic x(15) VALUE "Hot Fudge (HF)".
+           05      pic x(2).
+           05 pic x(9) VALUE "Nuts (N)".
+           05      pic x(2).
+           05 pic x(11) VALUE "None (NO)".
+
       **** Procedure Division ****
        Procedure division.
            MAIN.
@@ -133,10 +222,16 @@
                        MOVE "Vanilla" to flav-out
                    WHEN "SH"
                        MOVE "Sherbert" to flav-out
+                   WHEN "O"
+                       DISPLAY "Enter the flavor name:"
+                       ACCEPT flav-name-in
+                       MOVE flav-name-in to flav-out
                    WHEN OTHER
                        MOVE "Other" to flav-out
                END-EVALUATE
 
+               MOVE flav-out to flav-name-in
+
                PERFORM UNTIL perfStop = "n"
                    DISPLAY "Select your Container:"
                    DISPLAY contDis
@@ -157,6 +252,30 @@
                    END-EVALUATE
                END-PERFORM
 
+               DISPLAY "How many scoops (1-3): "
+               ACCEPT scoop-in
+               MOVE ZEROES to scoopPrice
+               IF scoop-in > 1
+                   COMPUTE scoopPrice = (scoop-in - 1) * 0.75
+                   ADD scoopPrice to unPrice-in
+               END-IF
+
+               DISPLAY "Select a Topping:"
+               DISPLAY toppingDis
+               ACCEPT topping-in
+
+               EVALUATE topping-in
+                   WHEN "SP"
+                       MOVE 0.50 to toppingPrice
+                   WHEN "HF"
+                       MOVE 0.75 to toppingPrice
+                   WHEN "N"
+                       MOVE 0.50 to toppingPrice
+                   WHEN OTHER
+                       MOVE ZEROES to toppingPrice
+               END-EVALUATE
+               ADD toppingPrice to unPrice-in
+
                DISPLAY "Is this your Last Order(Y/N): "
                ACCEPT perfStop
 
@@ -168,8 +287,23 @@
            PERFORM CLOSEFILE.
 
        INITFILE.
-           OPEN INPUT cremeFile
+      **** EXTEND (not OUTPUT) so today's orders already on file survive
+      **** a restart, matching mathlog.txt/polaudit.txt's convention ****
+           OPEN EXTEND cremeFile
            OPEN OUTPUT creamRep
+
+      **** Override the default taxRate from taxrate.dat, if present **
+           OPEN INPUT taxRateFile
+           IF taxRateFile-Status = "00"
+               READ taxRateFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE taxRateRec to taxRate
+               END-READ
+               CLOSE taxRateFile
+           END-IF
+
            ACCEPT wsdate FROM DATE
            MOVE mm to mm-out
            MOVE yy to yy-out
@@ -183,6 +317,35 @@
            MOVE unPrice-in to unPrice-out
            ADD unPrice-in to tot-in
            WRITE printRec FROM detailLine AFTER ADVANCING 1 LINES
+           WRITE tempRec
+
+           EVALUATE flav-in
+               WHEN "CH"
+                   ADD 1 to chCount
+                   ADD unPrice-in to chAmt
+               WHEN "S"
+                   ADD 1 to stCount
+                   ADD unPrice-in to stAmt
+               WHEN "V"
+                   ADD 1 to vnCount
+                   ADD unPrice-in to vnAmt
+               WHEN "SH"
+                   ADD 1 to shCount
+                   ADD unPrice-in to shAmt
+               WHEN OTHER
+                   ADD 1 to othCount
+                   ADD unPrice-in to othAmt
+           END-EVALUATE
+
+           EVALUATE cont-out
+               WHEN "Cone"
+                   ADD 1 to coneCount
+                   ADD unPrice-in to coneAmt
+               WHEN "Bowl"
+                   ADD 1 to bowlCount
+                   ADD unPrice-in to bowlAmt
+           END-EVALUATE
+
            ADD 1 to lnCnt
       **** Check to add a page if lnCnt > 50 ****
            IF lnCnt > 50
@@ -200,5 +363,55 @@
        CLOSEFILE.
            MOVE tot-in to totOut
            WRITE printRec FROM total AFTER ADVANCING 2 LINES
+
+           COMPUTE taxAmt = tot-in * taxRate
+           MOVE taxAmt to taxOut
+           WRITE printRec FROM taxLine AFTER ADVANCING 1 LINES
+
+           COMPUTE grandTotal = tot-in + taxAmt
+           MOVE grandTotal to grandTotOut
+           WRITE printRec FROM grandTotalLine AFTER ADVANCING 1 LINES
+
+           PERFORM SALES-SUMMARY
            CLOSE cremeFile creamRep
            STOP RUN.
+
+      **** SALES-SUMMARY prints the daily by-flavor/by-container totals
+       SALES-SUMMARY.
+           WRITE printRec FROM summaryHead1 AFTER ADVANCING 2 LINES
+           WRITE printRec FROM summaryHead2 AFTER ADVANCING 2 LINES
+
+           MOVE "Chocolate" to sum-label
+           MOVE chCount to sum-count
+           MOVE chAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES
+
+           MOVE "Strawberry" to sum-label
+           MOVE stCount to sum-count
+           MOVE stAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES
+
+           MOVE "Vanilla" to sum-label
+           MOVE vnCount to sum-count
+           MOVE vnAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES
+
+           MOVE "Sherbert" to sum-label
+           MOVE shCount to sum-count
+           MOVE shAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES
+
+           MOVE "Other" to sum-label
+           MOVE othCount to sum-count
+           MOVE othAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES
+
+           MOVE "Cone" to sum-label
+           MOVE coneCount to sum-count
+           MOVE coneAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 2 LINES
+
+           MOVE "Bowl" to sum-label
+           MOVE bowlCount to sum-count
+           MOVE bowlAmt to sum-amt
+           WRITE printRec FROM summaryLine AFTER ADVANCING 1 LINES.
