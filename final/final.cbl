@@ -11,8 +11,10 @@
        file-control.
            select polFile assign to 'polfile.dat'
                organization is INDEXED
-               ACCESS MODE is RANDOM
-               RECORD KEY is polNum-in.
+               ACCESS MODE is DYNAMIC
+               RECORD KEY is polNum-in
+               LOCK MODE is AUTOMATIC
+               FILE STATUS is polFile-Status.
 
            select agentFile assign to 'agent.dat'
                organization is INDEXED
@@ -21,6 +23,16 @@
 
            select polReport assign to printer.
 
+           select auditFile assign to 'polaudit.txt'
+               organization is line sequential.
+
+           select transFile assign to 'poltrans.txt'
+               organization is line sequential.
+
+           select checkFile assign to 'polcheck.txt'
+               organization is line sequential
+               file status is checkFile-Status.
+
        DATA DIVISION.
        file section.
            fd polFile.
@@ -33,14 +45,42 @@
                03 polAgent-in pic x(5).
                03 polTerm-in pic x(8).
                03 poltype-in pic x(3).
+               03 polField-in pic x(2) VALUE "AC".
+               03 polCanDate-in pic 9(8) VALUE ZEROES.
 
            fd agentFile.
            01 agentRec.
                03 agent-code pic x(5).
                03 agent-name pic x(20).
+               03 commission-rate pic 9(2)v99.
+               03 region pic x(2).
+               03 manager-code pic x(5).
+               03 active-status pic x(2) VALUE "AC".
 
            fd polReport.
                01 printRep pic x(132).
+
+           fd auditFile.
+      **** Wide enough to hold the full before/after image in auditLine
+      **** without truncation, now that polField/polCanDate are on it **
+               01 auditRec pic x(180).
+
+           fd transFile.
+               01 transRec.
+                   03 trans-action pic x.
+                   03 trans-polnum pic x(6).
+                   03 trans-date pic 9(8).
+                   03 trans-amt pic 9(8).
+                   03 trans-prem pic 9(4)v99.
+                   03 trans-agent pic x(5).
+                   03 trans-term pic x(8).
+                   03 trans-type pic x(3).
+
+           fd checkFile.
+               01 checkRec.
+                   03 ck-polnum pic x(6).
+                   03      pic x VALUE SPACE.
+                   03 ck-action pic x(6).
        working-storage section.
       **** Line/Page Count ****
        01 lnCnt pic 99.
@@ -106,6 +146,8 @@
            03 polAgent-ed pic x(5).
            03 polTerm-ed pic x(8).
            03 polType-ed pic x(3).
+           03 polField-ed pic x(2) VALUE "AC".
+           03 polCanDate-ed pic 9(8) VALUE ZEROES.
       **** editLine will always beused to accept user input ****
 
       **** updateRec will be used to hold the information for the record ****
@@ -119,6 +161,8 @@
            03 polAgent-up pic x(5).
            03 polTerm-up pic x(8).
            03 polType-up pic x(3).
+           03 polField-up pic x(2).
+           03 polCanDate-up pic 9(8).
 
        01 recordHead.
            03 pic x(13) VALUE "Policy Number".
@@ -191,16 +235,141 @@
        01 validType pic x VALUE "N".
        01 notNull pic x VALUE "N".
 
+      **** Shared policy-type reference table (valid types system-wide)
+           COPY "poltype.cpy".
+
       **** Variable used to choose between add, update, delete, or quit ****
        01 option pic x(6).
+      **** Variable used to choose INTERACTIVE or BATCH run mode ****
+       01 runMode pic x(11).
+       01 transEOF pic x VALUE "N".
+       01 transCnt pic 9(5) VALUE ZERO.
+      **** Delete confirmation keystroke ****
+       01 confirmDel pic x VALUE "N".
+      **** Used to numerically validate a termination date entry ****
+      *    polTerm-ed/polDate-up are stored MMDDYYYY, which does not  *
+      *    compare chronologically as a plain integer - these hold   *
+      *    each date rearranged to YYYYMMDD for the comparison        *
+       01 termNumCheck pic 9(8).
+       01 termDateChk pic 9(8).
+       01 polDateChk pic 9(8).
+
+      **** Batch-mode validation result - mirrors the interactive     ****
+      *    Agent-Change/Type-Change/Term-Change checks for transactions  *
+      *    loaded from poltrans.txt with no operator present              *
+       01 batchValid pic x VALUE "Y".
+       01 batchReason pic x(40).
+
+      **** File status for polFile - used to detect a record already ****
+      *    locked for update by another session (GnuCOBOL status 9D)   *
+       01 polFile-Status pic xx.
+
+      **** Checkpoint marker so a killed session can be spotted on the ****
+      *    next startup - written before a commit, cleared right after  *
+       01 checkFile-Status pic xx.
+
+      **** Search support for GET-REC - lookup by agent code when the  ****
+      *    exact six-digit policy number isn't known                    *
+       01 lookupChoice pic x(6).
+       01 agentSearch pic x(5).
+       01 agentSearchEOF pic x VALUE "N".
+       01 agentSearchHits pic 9(3) VALUE ZERO.
       **** Variable use to choose which field to update ****
        01 updateChoice pic x.
 
+      **** Audit log support - before/after image on every ADD/UPDATE/DELETE ****
+       01 audit-user pic x(8) value spaces.
+       01 audit-tstamp.
+           03 audit-date pic 9(8).
+           03 audit-time pic 9(8).
+
+       01 audit-action pic x(6).
+
+       01 audit-before.
+           03 ab-polNum pic x(6).
+           03 ab-polDate pic 9(8).
+           03 ab-polAmt pic 9(8).
+           03 ab-polPrem pic 9(4)v99.
+           03 ab-polAgent pic x(5).
+           03 ab-polTerm pic x(8).
+           03 ab-polType pic x(3).
+           03 ab-polField pic x(2).
+           03 ab-polCanDate pic 9(8).
+
+       01 audit-after.
+           03 aa-polNum pic x(6).
+           03 aa-polDate pic 9(8).
+           03 aa-polAmt pic 9(8).
+           03 aa-polPrem pic 9(4)v99.
+           03 aa-polAgent pic x(5).
+           03 aa-polTerm pic x(8).
+           03 aa-polType pic x(3).
+           03 aa-polField pic x(2).
+           03 aa-polCanDate pic 9(8).
+
+       01 auditLine.
+           03 al-date pic 9(8).
+           03      pic x VALUE SPACE.
+           03 al-time pic 9(8).
+           03      pic x VALUE SPACE.
+           03 al-user pic x(8).
+           03      pic x VALUE SPACE.
+           03 al-action pic x(6).
+           03      pic x VALUE SPACE.
+           03      pic x(7) VALUE "BEFORE=".
+           03 al-before pic x(6).
+           03      pic x VALUE "/".
+           03 al-bdate pic 9(8).
+           03      pic x VALUE "/".
+           03 al-bamt pic 9(8).
+           03      pic x VALUE "/".
+           03 al-bprem pic 9(4)v99.
+           03      pic x VALUE "/".
+           03 al-bagent pic x(5).
+           03      pic x VALUE "/".
+           03 al-bterm pic x(8).
+           03      pic x VALUE "/".
+           03 al-btype pic x(3).
+           03      pic x VALUE "/".
+           03 al-bfield pic x(2).
+           03      pic x VALUE "/".
+           03 al-bcandate pic 9(8).
+           03      pic x VALUE SPACE.
+           03      pic x(6) VALUE "AFTER=".
+           03 al-after pic x(6).
+           03      pic x VALUE "/".
+           03 al-adate pic 9(8).
+           03      pic x VALUE "/".
+           03 al-aamt pic 9(8).
+           03      pic x VALUE "/".
+           03 al-aprem pic 9(4)v99.
+           03      pic x VALUE "/".
+           03 al-aagent pic x(5).
+           03      pic x VALUE "/".
+           03 al-aterm pic x(8).
+           03      pic x VALUE "/".
+           03 al-atype pic x(3).
+           03      pic x VALUE "/".
+           03 al-afield pic x(2).
+           03      pic x VALUE "/".
+           03 al-acandate pic 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "All Commands will be taken in ALL CAPS"
            PERFORM INITPROJ
 
+           DISPLAY "Run in INTERACTIVE or BATCH mode:"
+           ACCEPT runMode
+           IF runMode = "BATCH" THEN
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM INTERACTIVE-PROCEDURE
+           END-IF
+
+           PERFORM END-PROGRAM.
+
+       INTERACTIVE-PROCEDURE.
            PERFORM UNTIL EOProj = "Y"
                DISPLAY "Would you like to ADD, UPDATE, DELETE or QUIT"
                ACCEPT option
@@ -214,14 +383,199 @@
                    DISPLAY "Program Quit"
                    MOVE "Y" to EOProj
                END-IF
+           END-PERFORM.
+
+      **** Drives ADD/UPDATE/DELETE unattended from poltrans.txt so a  ****
+      *    batch of agent-submitted changes can be loaded overnight     *
+       BATCH-PROCEDURE.
+           OPEN INPUT transFile
+           PERFORM UNTIL transEOF = "Y"
+               READ transFile
+                   AT END
+                       MOVE "Y" to transEOF
+                   NOT AT END
+                       ADD 1 to transCnt
+                       EVALUATE trans-action
+                           WHEN "A"
+                               PERFORM BATCH-ADD-REC
+                           WHEN "U"
+                               PERFORM BATCH-UP-REC
+                           WHEN "D"
+                               PERFORM BATCH-DEL-REC
+                           WHEN OTHER
+                               DISPLAY "Invalid batch action code on "
+                                   "transaction: " trans-polnum
+                       END-EVALUATE
+               END-READ
            END-PERFORM
+           CLOSE transFile
+           DISPLAY transCnt " transaction(s) processed from batch file".
 
-           PERFORM END-PROGRAM.
+      **** Batch equivalent of ADD-REC - takes its fields from the      *
+      *    transaction record instead of ACCEPT                         *
+       BATCH-ADD-REC.
+           MOVE trans-polnum to polNum-in
+           READ polFile
+               INVALID KEY
+                   PERFORM VALIDATE-BATCH-TRANS
+                   IF batchValid NOT = "Y"
+                       DISPLAY "Batch ADD rejected, " batchReason
+                           ": " trans-polnum
+                   ELSE
+                       MOVE trans-polnum to polNum-ed
+                       MOVE trans-date to polDate-ed
+                       MOVE trans-amt to polAmt-ed
+                       MOVE trans-prem to polPrem-ed
+                       MOVE trans-agent to polAgent-ed
+                       MOVE trans-term to polTerm-ed
+                       MOVE trans-type to polType-ed
+                       PERFORM WRITE-REC
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Batch ADD skipped, Record already exists: "
+                       trans-polnum
+           END-READ.
+
+      **** Batch equivalent of UP-REC - replaces every non-key field    *
+      *    with the values supplied on the transaction record            *
+       BATCH-UP-REC.
+           MOVE trans-polnum to polNum-in
+           READ polFile
+               INVALID KEY
+                   DISPLAY "Batch UPDATE skipped, Record not found: "
+                       trans-polnum
+               NOT INVALID KEY
+                   PERFORM VALIDATE-BATCH-TRANS
+                   IF batchValid NOT = "Y"
+                       DISPLAY "Batch UPDATE rejected, " batchReason
+                           ": " trans-polnum
+                   ELSE
+                       MOVE polFileRec to updateRec
+                       MOVE polNum-in to ab-polNum
+                       MOVE polDate-in to ab-polDate
+                       MOVE polAmt-in to ab-polAmt
+                       MOVE polPrem-in to ab-polPrem
+                       MOVE polAgent-in to ab-polAgent
+                       MOVE polTerm-in to ab-polTerm
+                       MOVE poltype-in to ab-polType
+                       MOVE trans-polnum to polNum-up
+                       MOVE trans-date to polDate-up
+                       MOVE trans-amt to polAmt-up
+                       MOVE trans-prem to polPrem-up
+                       MOVE trans-agent to polAgent-up
+                       MOVE trans-term to polTerm-up
+                       MOVE trans-type to polType-up
+                       IF trans-type NOT = poltype-in
+                           CALL "call10" USING trans-type, polPrem-up
+                           DISPLAY "Premium re-rated for new type: "
+                               polPrem-up
+                       END-IF
+                       PERFORM UPDATE-REC
+                   END-IF
+           END-READ.
+
+      **** Shared validation for a poltrans.txt transaction - checks   ****
+      *    the same rules the interactive Agent-Change/Type-Change/      *
+      *    Term-Change paragraphs enforce, since batch transactions      *
+      *    otherwise reach UPDATE-REC/WRITE-REC unchecked                 *
+       VALIDATE-BATCH-TRANS.
+           MOVE "Y" to batchValid
+           MOVE trans-agent to agent-code
+           READ agentFile
+               INVALID KEY
+                   MOVE "N" to batchValid
+                   MOVE "unknown agent code" to batchReason
+               NOT INVALID KEY
+                   IF active-status = "IN"
+                       MOVE "N" to batchValid
+                       MOVE "agent is inactive" to batchReason
+                   END-IF
+           END-READ
+
+           IF batchValid = "Y"
+               MOVE "N" to PT-FOUND
+               PERFORM VARYING PT-IDX FROM 1 BY 1
+                       UNTIL PT-IDX > PT-TABLE-SIZE
+                   IF PT-CODE(PT-IDX) = trans-type
+                       MOVE "Y" to PT-FOUND
+                   END-IF
+               END-PERFORM
+               IF PT-FOUND NOT = "Y"
+                   MOVE "N" to batchValid
+                   MOVE "invalid policy type" to batchReason
+               END-IF
+           END-IF
+
+           IF batchValid = "Y"
+               MOVE trans-term to termNumCheck
+               MOVE termNumCheck(5:4) to termDateChk(1:4)
+               MOVE termNumCheck(1:2) to termDateChk(5:2)
+               MOVE termNumCheck(3:2) to termDateChk(7:2)
+               MOVE trans-date(5:4) to polDateChk(1:4)
+               MOVE trans-date(1:2) to polDateChk(5:2)
+               MOVE trans-date(3:2) to polDateChk(7:2)
+               IF termDateChk < polDateChk
+                   MOVE "N" to batchValid
+                   MOVE "term date before policy date" to batchReason
+               END-IF
+           END-IF.
+
+      **** Batch equivalent of DEL-REC ****
+       BATCH-DEL-REC.
+           MOVE trans-polnum to polNum-in
+           READ polFile
+               INVALID KEY
+                   DISPLAY "Batch DELETE skipped, Record not found: "
+                       trans-polnum
+               NOT INVALID KEY
+                   MOVE polNum-in to ab-polNum
+                   MOVE polDate-in to ab-polDate
+                   MOVE polAmt-in to ab-polAmt
+                   MOVE polPrem-in to ab-polPrem
+                   MOVE polAgent-in to ab-polAgent
+                   MOVE polTerm-in to ab-polTerm
+                   MOVE poltype-in to ab-polType
+                   MOVE polField-in to ab-polField
+                   MOVE polCanDate-in to ab-polCanDate
+                   MOVE trans-polnum to ck-polnum
+                   MOVE "DELETE" to ck-action
+                   PERFORM SET-CHECKPOINT
+                   MOVE "CN" to polField-in
+                   ACCEPT polCanDate-in FROM DATE
+                   REWRITE polFileRec
+                       INVALID KEY
+                           MOVE "FALSE" to successDel
+                           DISPLAY "Batch DELETE failed, Record could "
+                               "not be Removed: " trans-polnum
+                       NOT INVALID KEY
+                           MOVE "TRUE" to successDel
+                   END-REWRITE
+                   IF successDel = "TRUE"
+                       MOVE "DELETE" to audit-action
+                       MOVE polNum-in to aa-polNum
+                       MOVE polDate-in to aa-polDate
+                       MOVE polAmt-in to aa-polAmt
+                       MOVE polPrem-in to aa-polPrem
+                       MOVE polAgent-in to aa-polAgent
+                       MOVE polTerm-in to aa-polTerm
+                       MOVE poltype-in to aa-polType
+                       MOVE polField-in to aa-polField
+                       MOVE polCanDate-in to aa-polCanDate
+                       PERFORM WRITE-AUDIT
+                   END-IF
+                   PERFORM CLEAR-CHECKPOINT
+                   IF successDel = "TRUE"
+                       PERFORM DEL-PRINT
+                   END-IF
+           END-READ.
 
        INITPROJ.
            OPEN I-O polFile
            OPEN INPUT agentFile
            OPEN OUTPUT polReport
+           OPEN EXTEND auditFile
+           ACCEPT audit-user FROM ENVIRONMENT "USER"
+           PERFORM STARTUP-CHECK
            ACCEPT wsdate FROM DATE
            MOVE mm to mm-out
            MOVE yy to yy-out
@@ -231,6 +585,34 @@
            WRITE printRep FROM header1 AFTER ADVANCING 2 LINES
            WRITE printRep FROM header2 AFTER ADVANCING 2 LINES.
 
+      **** Checks for a checkpoint marker left behind by a session that ****
+      *    was killed mid-commit and warns the operator about it         *
+       STARTUP-CHECK.
+           OPEN INPUT checkFile
+           IF checkFile-Status = "00" THEN
+               READ checkFile
+                   AT END continue
+                   NOT AT END
+                       DISPLAY "WARNING - last session left polNum "
+                           ck-polnum " in an unknown state (" ck-action
+                           ")"
+               END-READ
+               CLOSE checkFile
+           ELSE
+               continue
+           END-IF.
+
+      **** Writes the checkpoint marker before a commit ****
+       SET-CHECKPOINT.
+           OPEN OUTPUT checkFile
+           WRITE checkRec
+           CLOSE checkFile.
+
+      **** Clears the checkpoint marker once the commit has completed ****
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkFile
+           CLOSE checkFile.
+
        ADD-REC.
            DISPLAY "Policy Number:"
            PERFORM UNTIL validPolNum = "Y"
@@ -268,6 +650,15 @@
            DISPLAY "What Record would you like to update"
            PERFORM GET-REC
            MOVE polFileRec to updateRec
+           MOVE polNum-in to ab-polNum
+           MOVE polDate-in to ab-polDate
+           MOVE polAmt-in to ab-polAmt
+           MOVE polPrem-in to ab-polPrem
+           MOVE polAgent-in to ab-polAgent
+           MOVE polTerm-in to ab-polTerm
+           MOVE poltype-in to ab-polType
+           MOVE polField-in to ab-polField
+           MOVE polCanDate-in to ab-polCanDate
            PERFORM UNTIL EOUpd = "Y"
                DISPLAY "What field would you like to Update"
                DISPLAY updateDis
@@ -309,6 +700,8 @@
                    DISPLAY "Enter Type Change:"
                    PERFORM Type-Change
                    MOVE polType-ed to polType-up
+                   CALL "call10" USING polType-ed, polPrem-up
+                   DISPLAY "Premium re-rated for new type: " polPrem-up
                ELSE IF updateChoice = "8" THEN
                    MOVE "Y" to EOUpd
                END-IF
@@ -319,6 +712,33 @@
        DEL-REC.
            DISPLAY "What record would you like to delete"
            PERFORM GET-REC
+           MOVE polNum-in to ab-polNum
+           MOVE polDate-in to ab-polDate
+           MOVE polAmt-in to ab-polAmt
+           MOVE polPrem-in to ab-polPrem
+           MOVE polAgent-in to ab-polAgent
+           MOVE polTerm-in to ab-polTerm
+           MOVE poltype-in to ab-polType
+           MOVE polField-in to ab-polField
+           MOVE polCanDate-in to ab-polCanDate
+
+           MOVE "N" to confirmDel
+           PERFORM UNTIL confirmDel = "Y" OR confirmDel = "N"
+               DISPLAY "Are you sure you want to delete this policy"
+                   " (Y/N):"
+               ACCEPT confirmDel
+               IF confirmDel NOT = "Y" AND confirmDel NOT = "N"
+                   DISPLAY "Error, please enter Y or N"
+               END-IF
+           END-PERFORM
+
+           IF confirmDel = "N" THEN
+               DISPLAY "Delete Cancelled"
+               UNLOCK polFile
+           ELSE
+           MOVE polNum-in to ck-polnum
+           MOVE "DELETE" to ck-action
+           PERFORM SET-CHECKPOINT
            READ polFile
                INVALID KEY
                    DISPLAY "Record could not be Removed"
@@ -326,16 +746,63 @@
                    continue
                NOT INVALID KEY
                    MOVE "TRUE" to successDel
-                   DELETE polFile
-                   DISPLAY "Record Successfully Removed"
+                   MOVE "CN" to polField-in
+                   ACCEPT polCanDate-in FROM DATE
+                   REWRITE polFileRec
+                   DISPLAY "Record Successfully Cancelled effective "
+                       polCanDate-in
            END-READ
-           PERFORM DEL-PRINT.
+
+           IF successDel = "TRUE"
+               MOVE "DELETE" to audit-action
+               MOVE polNum-in to aa-polNum
+               MOVE polDate-in to aa-polDate
+               MOVE polAmt-in to aa-polAmt
+               MOVE polPrem-in to aa-polPrem
+               MOVE polAgent-in to aa-polAgent
+               MOVE polTerm-in to aa-polTerm
+               MOVE poltype-in to aa-polType
+               MOVE polField-in to aa-polField
+               MOVE polCanDate-in to aa-polCanDate
+               PERFORM WRITE-AUDIT
+           END-IF
+
+           UNLOCK polFile
+           PERFORM CLEAR-CHECKPOINT
+           IF successDel = "TRUE"
+               PERFORM DEL-PRINT
+           END-IF
+           END-IF.
 
        WRITE-REC.
+           MOVE polNum-ed to ck-polnum
+           MOVE "ADD" to ck-action
+           PERFORM SET-CHECKPOINT
+
            PERFORM ADD-PRINT
-           WRITE polFileRec FROM editLine.
+           WRITE polFileRec FROM editLine
+           MOVE SPACES to ab-polNum ab-polAgent ab-polTerm ab-polType
+               ab-polField
+           MOVE ZEROES to ab-polDate ab-polAmt ab-polPrem ab-polCanDate
+           MOVE "ADD" to audit-action
+           MOVE polNum-ed to aa-polNum
+           MOVE polDate-ed to aa-polDate
+           MOVE polAmt-ed to aa-polAmt
+           MOVE polPrem-ed to aa-polPrem
+           MOVE polAgent-ed to aa-polAgent
+           MOVE polTerm-ed to aa-polTerm
+           MOVE polType-ed to aa-polType
+           MOVE polField-ed to aa-polField
+           MOVE polCanDate-ed to aa-polCanDate
+           PERFORM WRITE-AUDIT
+
+           PERFORM CLEAR-CHECKPOINT.
 
        UPDATE-REC.
+           MOVE polNum-up to ck-polnum
+           MOVE "UPDATE" to ck-action
+           PERFORM SET-CHECKPOINT
+
            IF polNum-in NOT = polNum-up THEN
                READ polFile
                    INVALID KEY
@@ -364,17 +831,51 @@
                    DISPLAY "Update Successful"
            END-READ
 
+           IF successUp = "TRUE"
+               MOVE "UPDATE" to audit-action
+               MOVE polNum-up to aa-polNum
+               MOVE polDate-up to aa-polDate
+               MOVE polAmt-up to aa-polAmt
+               MOVE polPrem-up to aa-polPrem
+               MOVE polAgent-up to aa-polAgent
+               MOVE polTerm-up to aa-polTerm
+               MOVE polType-up to aa-polType
+               MOVE ab-polField to aa-polField
+               MOVE ab-polCanDate to aa-polCanDate
+               PERFORM WRITE-AUDIT
+           END-IF
+
+           UNLOCK polFile
+           PERFORM CLEAR-CHECKPOINT
            PERFORM UP-PRINT.
 
        GET-REC.
            PERFORM UNTIL validNum = "Y"
-               ACCEPT polNum-in
-               READ polFile
-                   INVALID KEY
-                       DISPLAY "Error, Record does not exist"
-                       continue
-                   NOT INVALID KEY
-                       MOVE "Y" to validNum
+               DISPLAY "Enter Policy Number, or AGENT to search by "
+                   "agent code:"
+               ACCEPT lookupChoice
+               IF lookupChoice = "AGENT" THEN
+                   PERFORM AGENT-SEARCH
+               ELSE
+                   MOVE lookupChoice to polNum-in
+                   READ polFile
+                       INVALID KEY
+                           IF polFile-Status = "9D" THEN
+                               DISPLAY "Error, Record is locked by "
+                                   "another session, try again shortly"
+                           ELSE
+                               DISPLAY "Error, Record does not exist"
+                           END-IF
+                           continue
+                       NOT INVALID KEY
+                           IF polFile-Status = "9D" THEN
+                               DISPLAY "Error, Record is locked by "
+                                   "another session, try again shortly"
+                           ELSE
+                               MOVE "Y" to validNum
+                           END-IF
+                   END-READ
+               END-IF
            END-PERFORM
 
            PERFORM MOVE-REC
@@ -384,6 +885,46 @@
       **** Reset validNum for next time ****
            MOVE "N" to validNum.
 
+      **** Lists every policy for a given agent code so the operator   ****
+      *    can pick the polNum-in without knowing it up front            *
+       AGENT-SEARCH.
+           DISPLAY "Enter Agent Code to search for:"
+           ACCEPT agentSearch
+           MOVE ZEROES to agentSearchHits
+           MOVE "N" to agentSearchEOF
+           DISPLAY recordHead
+           MOVE LOW-VALUES to polNum-in
+           START polFile KEY IS >= polNum-in
+               INVALID KEY
+                   MOVE "Y" to agentSearchEOF
+           END-START
+           PERFORM UNTIL agentSearchEOF = "Y"
+               READ polFile NEXT RECORD
+                   AT END
+                       MOVE "Y" to agentSearchEOF
+                   NOT AT END
+                       IF polAgent-in = agentSearch THEN
+                           PERFORM MOVE-REC
+                           DISPLAY recordDis
+                           ADD 1 to agentSearchHits
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF agentSearchHits = ZERO THEN
+               DISPLAY "No policies found for Agent " agentSearch
+           END-IF
+           DISPLAY "Enter the Policy Number to select (blank to "
+               "search again):"
+           ACCEPT polNum-in
+           IF polNum-in NOT = SPACES THEN
+               READ polFile
+                   INVALID KEY
+                       DISPLAY "Error, Record does not exist"
+                   NOT INVALID KEY
+                       MOVE "Y" to validNum
+               END-READ
+           END-IF.
+
       **** All -Change paragraphs are used to validate non-null entries ****
        Num-Change.
            PERFORM UNTIL notNull = "Y"
@@ -442,7 +983,11 @@
                        DISPLAY "Error, Agent does not exist."
                        continue
                    NOT INVALID KEY
-                       MOVE "Y" to validAg
+                       IF active-status = "IN"
+                           DISPLAY "Error, Agent is inactive."
+                       ELSE
+                           MOVE "Y" to validAg
+                       END-IF
            END-PERFORM.
 
        Term-Change.
@@ -451,7 +996,22 @@
                IF polTerm-ed = " "
                    DISPLAY "Error, field cannot be empty"
                ELSE
-                   MOVE "Y" to notNull
+                   MOVE polTerm-ed to termNumCheck
+      **** Rearrange both MMDDYYYY dates to YYYYMMDD so the compare **
+      **** below is actually chronological, not lexical/numeric on **
+      **** the raw MMDDYYYY digits ****
+                   MOVE termNumCheck(5:4) to termDateChk(1:4)
+                   MOVE termNumCheck(1:2) to termDateChk(5:2)
+                   MOVE termNumCheck(3:2) to termDateChk(7:2)
+                   MOVE polDate-up(5:4) to polDateChk(1:4)
+                   MOVE polDate-up(1:2) to polDateChk(5:2)
+                   MOVE polDate-up(3:2) to polDateChk(7:2)
+                   IF termDateChk < polDateChk
+                       DISPLAY "Error, Termination Date cannot be "
+                           "before the Policy Date"
+                   ELSE
+                       MOVE "Y" to notNull
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -460,15 +1020,18 @@
        Type-Change.
            PERFORM UNTIL validType = "Y"
                ACCEPT polType-ed
-               IF polType-ed = "111" THEN
-                   MOVE "Y" to validType
-               ELSE IF polType-ed = "222" THEN
-                   MOVE "Y" to validType
-               ELSE IF polType-ed = "333" THEN
+               MOVE "N" to PT-FOUND
+               PERFORM VARYING PT-IDX FROM 1 BY 1
+                       UNTIL PT-IDX > PT-TABLE-SIZE
+                   IF PT-CODE(PT-IDX) = polType-ed
+                       MOVE "Y" to PT-FOUND
+                   END-IF
+               END-PERFORM
+               IF PT-FOUND = "Y" THEN
                    MOVE "Y" to validType
                ELSE
-                   DISPLAY "Error, Policy Type must be 111, 222, or"
-                       "333"
+                   DISPLAY "Error, Policy Type must be one of: "
+                       "111, 222, 333, 444, 555"
            END-PERFORM.
 
        ADD-PRINT.
@@ -483,6 +1046,34 @@
            MOVE polNum-in to delNum
            WRITE printRep FROM delPrint AFTER ADVANCING 2 LINES.
 
+      **** Appends a before/after image of the change to polaudit.txt ****
+       WRITE-AUDIT.
+           ACCEPT audit-date FROM DATE
+           ACCEPT audit-time FROM TIME
+           MOVE ab-polNum to al-before
+           MOVE ab-polDate to al-bdate
+           MOVE ab-polAmt to al-bamt
+           MOVE ab-polPrem to al-bprem
+           MOVE ab-polAgent to al-bagent
+           MOVE ab-polTerm to al-bterm
+           MOVE ab-polType to al-btype
+           MOVE ab-polField to al-bfield
+           MOVE ab-polCanDate to al-bcandate
+           MOVE aa-polNum to al-after
+           MOVE aa-polDate to al-adate
+           MOVE aa-polAmt to al-aamt
+           MOVE aa-polPrem to al-aprem
+           MOVE aa-polAgent to al-aagent
+           MOVE aa-polTerm to al-aterm
+           MOVE aa-polType to al-atype
+           MOVE aa-polField to al-afield
+           MOVE aa-polCanDate to al-acandate
+           MOVE audit-date to al-date
+           MOVE audit-time to al-time
+           MOVE audit-user to al-user
+           MOVE audit-action to al-action
+           WRITE auditRec FROM auditLine.
+
       **** This is being used to display the record before updating and ****
       *    deleting                                                        *
        MOVE-REC.
