@@ -0,0 +1,397 @@
+      ******************************************************************
+      * Author: Will Flowers
+      * Date:
+      * Purpose: Add, update, or delete entries in agent.dat
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENT-MAINT.
+       ENVIRONMENT DIVISION.
+       input-output section.
+       file-control.
+           select agentFile assign to 'agent.dat'
+               organization is INDEXED
+               access mode is RANDOM
+               record key is agent-code.
+
+           select agentRep assign to printer.
+
+       DATA DIVISION.
+       file section.
+           fd agentFile.
+           01 agentRec.
+               03 agent-code pic x(5).
+               03 agent-name pic x(20).
+               03 commission-rate pic 9(2)v99.
+               03 region pic x(2).
+               03 manager-code pic x(5).
+               03 active-status pic x(2) VALUE "AC".
+
+           fd agentRep.
+               01 printRep pic x(132).
+       working-storage section.
+      **** Line/Page Count ****
+       01 lnCnt pic 99.
+       01 pg-in pic 9999.
+
+       01 wsdate.
+           04 yy pic 99.
+           04 mm pic 99.
+           04 dd pic 99.
+
+       01 header1.
+      **** HEADER DATE ****
+           05 mm-out pic 99.
+           05      pic x VALUE "/".
+           05 dd-out pic 99.
+           05      pic x VALUE "/".
+           05 yy-out pic 99.
+      **** EMPTY SPACE ****
+           05      pic x(30).
+      **** STUDENT REPORT ****
+           05      pic x(20)  VALUE "AGENT FILE MAINTENANCE".
+           05      pic x(4).
+      **** PAGE NUBMBER ****
+           05      pic x(5) VALUE "PAGE ".
+           05 pg-out pic Z,ZZ9.
+           05      pic x(10).
+           05      pic x(12) VALUE "Will Flowers".
+
+       01 header2.
+           03 pic x(11) VALUE "Agent Code".
+           03 pic x(5).
+           03 pic x(13) VALUE "Record Action".
+           03 pic x(5).
+           03 pic x(14) VALUE "Action Success".
+
+       01 updateDis.
+           03 pic x(13) VALUE "Agent Name(1)".
+           03      pic x(2).
+           03 pic x(18) VALUE "Commission Rate(2)".
+           03      pic x(2).
+           03 pic x(14) VALUE "Region Code(3)".
+           03      pic x(2).
+           03 pic x(15) VALUE "Manager Code(4)".
+           03      pic x(2).
+           03 pic x(16) VALUE "Active Status(5)".
+           03      pic x(2).
+           03 pic x(7) VALUE "Quit(6)".
+
+       01 editAgent.
+           03 agent-code-ed pic x(5).
+           03 agent-name-ed pic x(20).
+           03 commission-rate-ed pic 9(2)v99.
+           03 region-ed pic x(2).
+           03 manager-code-ed pic x(5).
+           03 active-status-ed pic x(2) VALUE "AC".
+
+       01 recordHead.
+           03 pic x(11) VALUE "Agent Code".
+           03 pic x(4).
+           03 pic x(10) VALUE "Agent Name".
+           03 pic x(4).
+           03 pic x(10) VALUE "Commission".
+           03 pic x(4).
+           03 pic x(6) VALUE "Region".
+           03 pic x(4).
+           03 pic x(7) VALUE "Manager".
+           03 pic x(4).
+           03 pic x(6) VALUE "Status".
+
+       01 recordDis.
+           03      pic x(4).
+           03 dispCode pic x(5).
+           03      pic x(5).
+           03 dispName pic x(20).
+           03      pic x(3).
+           03 dispRate pic Z9.99.
+           03      pic x(4).
+           03 dispRegion pic x(2).
+           03      pic x(6).
+           03 dispManager pic x(5).
+           03      pic x(4).
+           03 dispStatus pic x(2).
+
+       01 addPrint.
+           03      pic x(4).
+           03 addCode pic x(5).
+           03      pic x(13).
+           03      pic x(5) VALUE "ADDED".
+           03 pic x(12).
+           03 success pic x(5) VALUE "TRUE".
+
+       01 upPrint.
+           03      pic x(4).
+           03 upCode pic x(5).
+           03      pic x(11).
+           03      pic x(7) VALUE "UPDATED".
+           03 pic x(12).
+           03 successUp pic x(5).
+
+       01 delPrint.
+           03      pic x(4).
+           03 delCode pic x(5).
+           03      pic x(12).
+           03      pic x(6) VALUE "DELETE".
+           03 pic x(12).
+           03 successDel pic x(5).
+
+       01 EOProj pic x VALUE "N".
+       01 validCode pic x VALUE "N".
+       01 notNull pic x VALUE "N".
+       01 confirmDel pic x VALUE "N".
+       01 EOUpd pic x VALUE "N".
+
+       01 option pic x(6).
+       01 updateChoice pic x.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "All Commands will be taken in ALL CAPS"
+           PERFORM INITPROJ
+
+           PERFORM UNTIL EOProj = "Y"
+               DISPLAY "Would you like to ADD, UPDATE, DELETE or QUIT"
+               ACCEPT option
+               IF option = "ADD" THEN
+                   PERFORM ADD-REC
+               ELSE IF option = "UPDATE" THEN
+                   PERFORM UP-REC
+               ELSE IF option = "DELETE" THEN
+                   PERFORM DEL-REC
+               ELSE IF option = "QUIT" THEN
+                   DISPLAY "Program Quit"
+                   MOVE "Y" to EOProj
+               END-IF
+           END-PERFORM
+
+           PERFORM END-PROGRAM.
+
+       INITPROJ.
+           OPEN I-O agentFile
+           OPEN OUTPUT agentRep
+           ACCEPT wsdate FROM DATE
+           MOVE mm to mm-out
+           MOVE yy to yy-out
+           MOVE dd to dd-out
+           ADD 1 to pg-in
+           MOVE pg-in to pg-out
+           WRITE printRep FROM header1 AFTER ADVANCING 2 LINES
+           WRITE printRep FROM header2 AFTER ADVANCING 2 LINES.
+
+       ADD-REC.
+           DISPLAY "Agent Code:"
+           PERFORM UNTIL validCode = "Y"
+               PERFORM Code-Change
+               MOVE agent-code-ed to agent-code
+               READ agentFile
+                   INVALID KEY
+                       MOVE "Y" to validCode
+                   NOT INVALID KEY
+                       DISPLAY "Error, Agent already exists."
+                       continue
+               END-READ
+           END-PERFORM
+           DISPLAY "Agent Name:"
+           PERFORM Name-Change
+           DISPLAY "Commission Rate (e.g. 12.50 for 12.5%):"
+           PERFORM Rate-Change
+           DISPLAY "Region Code:"
+           PERFORM Region-Change
+           DISPLAY "Manager Code:"
+           PERFORM Manager-Change
+           DISPLAY "Active Status (AC/IN):"
+           PERFORM Status-Change
+
+           WRITE agentRec FROM editAgent
+
+           MOVE "N" to validCode
+           PERFORM ADD-PRINT.
+
+      **** Selective per-field update menu, mirroring FINAL-PROJ's
+      **** UP-REC updateChoice pattern - only the chosen fields are
+      **** re-entered instead of the whole record ****
+       UP-REC.
+           DISPLAY "What Agent would you like to update"
+           PERFORM GET-REC
+           MOVE "N" to EOUpd
+           PERFORM UNTIL EOUpd = "Y"
+               DISPLAY "What field would you like to Update"
+               DISPLAY updateDis
+               ACCEPT updateChoice
+               IF updateChoice = "1" THEN
+                   DISPLAY "Enter New Agent Name:"
+                   PERFORM Name-Change
+                   MOVE agent-name-ed to agent-name
+               ELSE IF updateChoice = "2" THEN
+                   DISPLAY "Enter New Commission Rate (e.g. 12.50 for "
+                       "12.5%):"
+                   PERFORM Rate-Change
+                   MOVE commission-rate-ed to commission-rate
+               ELSE IF updateChoice = "3" THEN
+                   DISPLAY "Enter New Region Code:"
+                   PERFORM Region-Change
+                   MOVE region-ed to region
+               ELSE IF updateChoice = "4" THEN
+                   DISPLAY "Enter New Manager Code:"
+                   PERFORM Manager-Change
+                   MOVE manager-code-ed to manager-code
+               ELSE IF updateChoice = "5" THEN
+                   DISPLAY "Enter New Active Status (AC/IN):"
+                   PERFORM Status-Change
+                   MOVE active-status-ed to active-status
+               ELSE IF updateChoice = "6" THEN
+                   MOVE "Y" to EOUpd
+               END-IF
+           END-PERFORM
+
+           REWRITE agentRec
+               INVALID KEY
+                   MOVE "FALSE" to successUp
+                   DISPLAY "Error Updating"
+               NOT INVALID KEY
+                   MOVE "TRUE" to successUp
+                   DISPLAY "Update Successful"
+           END-REWRITE
+           PERFORM UP-PRINT.
+
+       DEL-REC.
+           DISPLAY "What Agent would you like to delete"
+           PERFORM GET-REC
+
+           MOVE "N" to confirmDel
+           PERFORM UNTIL confirmDel = "Y" OR confirmDel = "N"
+               DISPLAY "Are you sure you want to delete this agent"
+                   " (Y/N):"
+               ACCEPT confirmDel
+               IF confirmDel NOT = "Y" AND confirmDel NOT = "N"
+                   DISPLAY "Error, please enter Y or N"
+               END-IF
+           END-PERFORM
+
+           IF confirmDel = "N" THEN
+               DISPLAY "Delete Cancelled"
+           ELSE
+               DELETE agentFile
+                   INVALID KEY
+                       MOVE "FALSE" to successDel
+                       DISPLAY "Record could not be Removed"
+                   NOT INVALID KEY
+                       MOVE "TRUE" to successDel
+                       DISPLAY "Record Successfully Removed"
+               END-DELETE
+               PERFORM DEL-PRINT
+           END-IF.
+
+       GET-REC.
+           PERFORM UNTIL validCode = "Y"
+               ACCEPT agent-code
+               READ agentFile
+                   INVALID KEY
+                       DISPLAY "Error, Agent does not exist"
+                       continue
+                   NOT INVALID KEY
+                       MOVE "Y" to validCode
+           END-PERFORM
+
+           MOVE agent-code to dispCode
+           MOVE agent-name to dispName
+           MOVE commission-rate to dispRate
+           MOVE region to dispRegion
+           MOVE manager-code to dispManager
+           MOVE active-status to dispStatus
+           DISPLAY recordHead
+           DISPLAY recordDis
+
+           MOVE "N" to validCode.
+
+       Code-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT agent-code-ed
+               IF agent-code-ed = " "
+                   DISPLAY "Error, field cannot be empty"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       Name-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT agent-name-ed
+               IF agent-name-ed = " "
+                   DISPLAY "Error, field cannot be empty"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       Rate-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT commission-rate-ed
+               IF commission-rate-ed NOT NUMERIC
+                   DISPLAY "Error, rate must be numeric"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       Region-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT region-ed
+               IF region-ed = " "
+                   DISPLAY "Error, field cannot be empty"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       Manager-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT manager-code-ed
+               IF manager-code-ed = " "
+                   DISPLAY "Error, field cannot be empty"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       Status-Change.
+           PERFORM UNTIL notNull = "Y"
+               ACCEPT active-status-ed
+               IF active-status-ed NOT = "AC" AND
+                       active-status-ed NOT = "IN"
+                   DISPLAY "Error, status must be AC or IN"
+               ELSE
+                   MOVE "Y" to notNull
+               END-IF
+           END-PERFORM
+
+           MOVE "N" to notNull.
+
+       ADD-PRINT.
+           MOVE agent-code-ed to addCode
+           WRITE printRep FROM addPrint AFTER ADVANCING 2 LINES.
+
+       UP-PRINT.
+           MOVE agent-code to upCode
+           WRITE printRep FROM upPrint AFTER ADVANCING 2 LINES.
+
+       DEL-PRINT.
+           MOVE agent-code to delCode
+           WRITE printRep FROM delPrint AFTER ADVANCING 2 LINES.
+
+       END-PROGRAM.
+           CLOSE agentFile agentRep
+           STOP RUN.
+
+       END PROGRAM AGENT-MAINT.
